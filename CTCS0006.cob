@@ -0,0 +1,372 @@
+      *------------------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *------------------------------------------------------------------------
+       PROGRAM-ID. CTCS0006.
+      *------------------------------------------------------------------------
+      * PROGRAMADOR: Mateus Barbosa da Silva
+      * SIGLA......: CTC - Controle de Contas
+      * OBJETIVO...: Processamento mensal de rendimentos - aplica a
+      * taxa de rendimento mensal vigente sobre o saldo de cada conta
+      * ativa, atualiza o saldo em ARQ-CONTAS e gera o lancamento
+      * correspondente em RND001 para que o credito apareca no extrato
+      * DATA DE CRIACAO: 03/07/2026
+      *------------------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *------------------------------------------------------------------------
+       CONFIGURATION SECTION.
+      *------------------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *------------------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *------------------------------------------------------------------------
+       FILE-CONTROL.
+      *------------------------------------------------------------------------
+      *
+       SELECT ARQ-CONTAS
+           ASSIGN TO CAMINHO-ARQ-CONTAS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS REGISTRO-GERAL-CONTAS
+           ALTERNATE RECORD KEY IS CPF WITH DUPLICATES
+           FILE STATUS IS STATUS-ARQ-CONTAS
+           .
+      *
+       SELECT RND001
+           ASSIGN TO CAMINHO-ARQ-RND001
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS RND001-ID-RND
+           FILE STATUS  IS W-FILE-STATUS-RND001
+           .
+      *
+       SELECT CTL001
+           ASSIGN TO CAMINHO-ARQ-CTL001
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS CTL001-CHAVE-SEQ
+           FILE STATUS  IS W-FILE-STATUS-CTL001
+           .
+      *
+       SELECT ARQ-PARM
+           ASSIGN TO 'CTCS0006.PRM'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STATUS-ARQ-PARM
+           .
+      *------------------------------------------------------------------------
+       DATA DIVISION.
+      *------------------------------------------------------------------------
+       FILE SECTION.
+      *------------------------------------------------------------------------
+      *
+       FD  ARQ-CONTAS.
+      *
+       01  REGISTRO-GERAL-CONTAS.
+           03  ID-CONTA          PIC  9(008).
+           03  RESTANTE          PIC  X(080).
+      *
+       01  REGISTRO-CONTAS REDEFINES REGISTRO-GERAL-CONTAS.
+           03  AGENCIA           PIC  9(008).
+           03  CONTA             PIC  9(008).
+           03  DV-AGENCIA        PIC  X(001).
+           03  DV-CONTA          PIC  X(001).
+           03  NOME              PIC  X(040).
+           03  CPF               PIC  9(011).
+           03  DATA-NASCIMENTO   PIC  X(008).
+           03  SALDO             PIC  9(008)V99.
+           03  SITUACAO-CONTA    PIC  X(001).
+               88  CONTA-ATIVA               VALUE "A".
+               88  CONTA-ENCERRADA           VALUE "E".
+      *
+      *------------------------------------------------------------------------
+       FD RND001.
+      *------------------------------------------------------------------------
+      * lancamento de rendimento - layout espelha o do DEP001-REGISTRO
+      *
+       01  RND001-REGISTRO.
+           03  RND001-ID-RND                    PIC  9(018).
+           03  RND001-CT-CLI                    PIC  9(008).
+           03  RND001-AG-CLI                    PIC  9(008).
+           03  RND001-VL-RND                    PIC  9(015)V99.
+           03  RND001-TS-RND                    PIC  X(016).
+      *
+      *------------------------------------------------------------------------
+       FD CTL001.
+      *------------------------------------------------------------------------
+      * controle do ultimo ID gerado por ledger, compartilhado com o
+      * CTCS0002 atraves do mesmo arquivo fisico apontado pela carta de
+      * controle - evita o scan completo do ledger a cada gravacao
+      *
+       01  CTL001-REGISTRO.
+           03  CTL001-CHAVE-SEQ                 PIC  X(008).
+           03  CTL001-ULT-ID                    PIC  9(018).
+      *
+      *------------------------------------------------------------------------
+       FD  ARQ-PARM.
+      *
+       01  REG-ARQ-PARM              PIC  X(100).
+      *
+      *------------------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *------------------------------------------------------------------------
+       01  STATUS-ARQ-CONTAS         PIC  X(002) VALUE SPACES.
+       01  STATUS-ARQ-PARM           PIC  X(002) VALUE SPACES.
+       77  W-FILE-STATUS-RND001      PIC  X(002) VALUE ZEROS.
+       77  W-FILE-STATUS-CTL001      PIC  X(002) VALUE ZEROS.
+      *
+       01  CAMINHO-ARQ-CONTAS        PIC  X(100) VALUE SPACES.
+       77  CAMINHO-ARQ-RND001        PIC  X(100) VALUE SPACES.
+       77  CAMINHO-ARQ-CTL001        PIC  X(100) VALUE SPACES.
+      *
+      * taxa de rendimento mensal vigente (0,50% ao mes)
+      *
+       77  W-TX-RENDIMENTO-MENSAL    PIC  9(001)V9(004) VALUE 0,0050.
+      *
+       77  W-VL-RENDIMENTO           PIC  9(015)V99 VALUE ZEROS.
+      *
+       77  W-ID-ULT-REG-RND001       PIC  9(018) VALUE ZEROS.
+      *
+       01  W-CTL-ACHOU               PIC  X(001) VALUE "N".
+           88  W-CTL-ACHOU-SIM    VALUE "S".
+      *
+       01  W-TS-CRR.
+           03  W-AA-CRR                        PIC  9(004).
+           03  W-MM-CRR                        PIC  9(002).
+           03  W-DD-CRR                        PIC  9(002).
+           03  W-HH-CRR                        PIC  9(002).
+           03  W-MNTO-CRR                      PIC  9(002).
+           03  W-SGDO-CRR                      PIC  9(002).
+           03  W-CTSG-CRR                      PIC  9(002).
+           03  W-DIF-HH-CRR                    PIC  S9(004).
+      *
+       01  W-FIM-ARQ-CONTAS          PIC  X(001) VALUE "N".
+           88  W-FIM-DE-ARQ-CONTAS           VALUE "S".
+      *
+       01  W-QT-CONTAS-CREDITADAS    PIC  9(006) VALUE ZEROS.
+      *
+      * sinaliza que ARQ-CONTAS/RND001/CTL001 ja foram abertos com
+      * sucesso, para que 000000-SAIR-PGM nao tente fechar arquivos
+      * que nunca chegaram a ser abertos (ex.: erro na leitura da
+      * carta de controle)
+      *
+       01  W-ARQUIVOS-ABERTOS        PIC  X(001) VALUE "N".
+           88  W-ARQUIVOS-ABERTOS-SIM     VALUE "S".
+      *
+      *------------------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *------------------------------------------------------------------------
+       000000-PRINCIPAL SECTION.
+      *------------------------------------------------------------------------
+      *
+           PERFORM 005000-OBTER-TS
+           PERFORM 010000-TRATAR-BASE-DADOS
+           PERFORM 020000-PROCESSAR-RENDIMENTOS
+           .
+      *
+       000000-SAIR-PGM.
+           DISPLAY 'CTCS0006 - Contas creditadas: '
+               W-QT-CONTAS-CREDITADAS
+      *
+           IF W-ARQUIVOS-ABERTOS-SIM
+               CLOSE ARQ-CONTAS RND001 CTL001
+           END-IF
+      *
+           GOBACK
+           .
+      *------------------------------------------------------------------------
+       005000-OBTER-TS SECTION.
+      *------------------------------------------------------------------------
+      *
+           MOVE FUNCTION CURRENT-DATE TO W-TS-CRR
+           .
+      *
+       005000-SAIR.
+           EXIT SECTION
+           .
+      *------------------------------------------------------------------------
+       010000-TRATAR-BASE-DADOS SECTION.
+      *------------------------------------------------------------------------
+      * le a carta de controle com os caminhos das bases de dados
+      *
+           OPEN INPUT ARQ-PARM
+      *
+           IF STATUS-ARQ-PARM NOT EQUAL "00"
+               DISPLAY "CTCS0006 - Erro ao abrir a carta de controle "
+                   "CTCS0006.PRM - STATUS-CODE=" STATUS-ARQ-PARM
+               PERFORM 000000-SAIR-PGM
+           END-IF
+      *
+           READ ARQ-PARM INTO CAMINHO-ARQ-CONTAS
+               AT END
+                   DISPLAY "CTCS0006 - Carta de controle incompleta "
+                       "- caminho de ARQ-CONTAS ausente."
+                   CLOSE ARQ-PARM
+                   PERFORM 000000-SAIR-PGM
+           END-READ
+      *
+           READ ARQ-PARM INTO CAMINHO-ARQ-RND001
+               AT END
+                   DISPLAY "CTCS0006 - Carta de controle incompleta "
+                       "- caminho de RND001 ausente."
+                   CLOSE ARQ-PARM
+                   PERFORM 000000-SAIR-PGM
+           END-READ
+      *
+           READ ARQ-PARM INTO CAMINHO-ARQ-CTL001
+               AT END
+                   DISPLAY "CTCS0006 - Carta de controle incompleta "
+                       "- caminho de CTL001 ausente."
+                   CLOSE ARQ-PARM
+                   PERFORM 000000-SAIR-PGM
+           END-READ
+      *
+           CLOSE ARQ-PARM
+      *
+           OPEN I-O ARQ-CONTAS
+      *
+           IF STATUS-ARQ-CONTAS NOT EQUAL "00"
+               DISPLAY "CTCS0006 - Erro ao abrir ARQ-CONTAS - "
+                   "STATUS-CODE=" STATUS-ARQ-CONTAS
+               PERFORM 000000-SAIR-PGM
+           END-IF
+      *
+           OPEN I-O RND001
+      *
+           IF W-FILE-STATUS-RND001 EQUAL "35"
+               CLOSE RND001
+               OPEN OUTPUT RND001
+               CLOSE RND001
+               OPEN I-O RND001
+           END-IF
+      *
+           OPEN I-O CTL001
+      *
+           IF W-FILE-STATUS-CTL001 EQUAL "35"
+               CLOSE CTL001
+               OPEN OUTPUT CTL001
+               CLOSE CTL001
+               OPEN I-O CTL001
+           END-IF
+      *
+           SET W-ARQUIVOS-ABERTOS-SIM TO TRUE
+           .
+      *
+       010000-SAIR.
+           EXIT SECTION
+           .
+      *------------------------------------------------------------------------
+       020000-PROCESSAR-RENDIMENTOS SECTION.
+      *------------------------------------------------------------------------
+      * percorre sequencialmente todas as contas, credita o rendimento
+      * mensal nas contas ativas com saldo positivo e gera o respectivo
+      * lancamento em RND001
+      *
+           MOVE "N" TO W-FIM-ARQ-CONTAS
+           PERFORM UNTIL W-FIM-DE-ARQ-CONTAS
+               READ ARQ-CONTAS NEXT
+                   AT END
+                       SET W-FIM-DE-ARQ-CONTAS TO TRUE
+                   NOT AT END
+                       IF CONTA-ATIVA AND SALDO > ZEROS
+                           PERFORM 021000-CREDITAR-RENDIMENTO
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
+      *
+       020000-SAIR.
+           EXIT SECTION
+           .
+      *------------------------------------------------------------------------
+       021000-CREDITAR-RENDIMENTO SECTION.
+      *------------------------------------------------------------------------
+      *
+           COMPUTE W-VL-RENDIMENTO ROUNDED =
+               SALDO * W-TX-RENDIMENTO-MENSAL
+      *
+           IF W-VL-RENDIMENTO NOT EQUAL ZEROS
+               ADD W-VL-RENDIMENTO TO SALDO
+      *
+               REWRITE REGISTRO-GERAL-CONTAS
+                   INVALID KEY
+                       DISPLAY "CTCS0006 - Erro ao creditar rendimento "
+                           "na conta " AGENCIA "/" CONTA
+                           " - STATUS-CODE=" STATUS-ARQ-CONTAS
+                   NOT INVALID KEY
+                       PERFORM 022000-SALVAR-REG-RND
+                       ADD 1 TO W-QT-CONTAS-CREDITADAS
+               END-REWRITE
+           END-IF
+           .
+      *
+       021000-SAIR.
+           EXIT SECTION
+           .
+      *------------------------------------------------------------------------
+       022000-SALVAR-REG-RND SECTION.
+      *------------------------------------------------------------------------
+      *
+           INITIALIZE RND001-REGISTRO
+      *
+           PERFORM 023000-OBTER-PROX-ID-RND
+      *
+           MOVE AGENCIA          TO RND001-AG-CLI
+           MOVE CONTA            TO RND001-CT-CLI
+           MOVE W-VL-RENDIMENTO  TO RND001-VL-RND
+           MOVE W-TS-CRR(1:16)   TO RND001-TS-RND
+      *
+           WRITE RND001-REGISTRO
+               AFTER ADVANCING W-ID-ULT-REG-RND001 LINES
+               INVALID KEY
+                   DISPLAY "CTCS0006 - Erro ao salvar lancamento de "
+                       "rendimento da conta " AGENCIA "/" CONTA
+                       " - STATUS-CODE=" W-FILE-STATUS-RND001
+           END-WRITE
+           .
+      *
+       022000-SAIR.
+           EXIT SECTION
+           .
+      *------------------------------------------------------------------------
+       023000-OBTER-PROX-ID-RND SECTION.
+      *------------------------------------------------------------------------
+      * obtem o proximo ID de RND001 a partir do registro de controle
+      * CTL001, em vez de percorrer o arquivo inteiro procurando o
+      * maior ID ja gravado
+      *
+           MOVE "RND001" TO CTL001-CHAVE-SEQ
+           MOVE "N"      TO W-CTL-ACHOU
+      *
+           READ CTL001
+               KEY IS CTL001-CHAVE-SEQ
+               INVALID KEY
+                   MOVE ZEROS TO CTL001-ULT-ID
+               NOT INVALID KEY
+                   SET W-CTL-ACHOU-SIM TO TRUE
+           END-READ
+      *
+           ADD 1 TO CTL001-ULT-ID GIVING RND001-ID-RND
+           MOVE RND001-ID-RND TO CTL001-ULT-ID
+           MOVE RND001-ID-RND TO W-ID-ULT-REG-RND001
+           MOVE "RND001"      TO CTL001-CHAVE-SEQ
+      *
+           IF W-CTL-ACHOU-SIM
+               REWRITE CTL001-REGISTRO
+                   INVALID KEY
+                       DISPLAY "CTCS0006 - Erro ao atualizar o "
+                           "controle de sequencia de RND001 - "
+                           "STATUS-CODE=" W-FILE-STATUS-CTL001
+               END-REWRITE
+           ELSE
+               WRITE CTL001-REGISTRO
+                   INVALID KEY
+                       DISPLAY "CTCS0006 - Erro ao gravar o "
+                           "controle de sequencia de RND001 - "
+                           "STATUS-CODE=" W-FILE-STATUS-CTL001
+               END-WRITE
+           END-IF
+           .
+      *
+       023000-SAIR.
+           EXIT SECTION
+           .
