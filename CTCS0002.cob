@@ -22,7 +22,7 @@
       *------------------------------------------------------------------------
       *
        SELECT CNT001
-           ASSIGN TO 'C:\Users\F7021226\Documents\contas.dat'
+           ASSIGN TO CAMINHO-ARQ-CNT001
            ORGANIZATION IS INDEXED
            ACCESS MODE  IS RANDOM
            RECORD KEY   IS CNT001-ID-CT
@@ -30,12 +30,53 @@
            .
       *
        SELECT DEP001
-           ASSIGN TO 'C:\Users\F7021226\Documents\depositos_contas.dat'
+           ASSIGN TO CAMINHO-ARQ-DEP001
            ORGANIZATION IS INDEXED
            ACCESS MODE  IS DYNAMIC
            RECORD KEY   IS DEP001-ID-DEP
            FILE STATUS  IS W-FILE-STATUS-DEP001
            .
+      *
+       SELECT SAQ001
+           ASSIGN TO CAMINHO-ARQ-SAQ001
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS SAQ001-ID-SAQ
+           FILE STATUS  IS W-FILE-STATUS-SAQ001
+           .
+      *
+      * registro de controle de sequencia - guarda o ultimo ID emitido
+      * por cada arquivo de lancamento, evitando ter que varrer o
+      * arquivo inteiro so para descobrir o proximo ID
+      *
+       SELECT CTL001
+           ASSIGN TO CAMINHO-ARQ-CTL001
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS CTL001-CHAVE-SEQ
+           FILE STATUS  IS W-FILE-STATUS-CTL001
+           .
+      *
+      * trilha de auditoria de alteracao de saldo - um registro por
+      * REWRITE de CNT001-SDO, tanto no deposito quanto no saque
+      *
+       SELECT AUD001
+           ASSIGN TO CAMINHO-ARQ-AUD001
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS AUD001-ID-AUD
+           FILE STATUS  IS W-FILE-STATUS-AUD001
+           .
+      *
+      * carta de controle (estilo SYSIN) com os caminhos das bases de
+      * dados, lida em tempo de execucao para que os caminhos nao
+      * fiquem fixos no fonte compilado
+      *
+       SELECT ARQ-PARM
+           ASSIGN TO 'CTCS0002.PRM'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS W-FILE-STATUS-ARQ-PARM
+           .
       *
       *------------------------------------------------------------------------
        DATA DIVISION.
@@ -71,13 +112,86 @@
       *>      03  DEP001-VL-PTE-DCML              PIC  9(002).
            03  DEP001-TS-DEP                   PIC  X(016).
       *
+      *------------------------------------------------------------------------
+       FD SAQ001.
+      *------------------------------------------------------------------------
+      * comprovante de saque - layout espelha o do DEP001-REGISTRO
+      *
+       01  SAQ001-REGISTRO.
+           03  SAQ001-ID-SAQ                    PIC  9(018).
+           03  SAQ001-CT-CLI                    PIC  9(008).
+           03  SAQ001-AG-CLI                    PIC  9(008).
+           03  SAQ001-VL-SAQ                    PIC  9(015)V99.
+           03  SAQ001-TS-SAQ                    PIC  X(016).
+      *
+      *------------------------------------------------------------------------
+       FD CTL001.
+      *------------------------------------------------------------------------
+      *
+       01  CTL001-REGISTRO.
+           03  CTL001-CHAVE-SEQ                 PIC  X(008).
+           03  CTL001-ULT-ID                    PIC  9(018).
+      *
+      *------------------------------------------------------------------------
+       FD AUD001.
+      *------------------------------------------------------------------------
+      *
+       01  AUD001-REGISTRO.
+           03  AUD001-ID-AUD                    PIC  9(018).
+           03  AUD001-AG-CLI                    PIC  9(008).
+           03  AUD001-CT-CLI                    PIC  9(008).
+           03  AUD001-SDO-ANTERIOR              PIC  9(015)V99.
+           03  AUD001-SDO-NOVO                  PIC  9(015)V99.
+           03  AUD001-TIPO-OPER                 PIC  X(001).
+               88  AUD001-EH-DEPOSITO                  VALUE "D".
+               88  AUD001-EH-SAQUE                      VALUE "S".
+           03  AUD001-TS-OPER                   PIC  X(016).
+      *
+      *------------------------------------------------------------------------
+       FD ARQ-PARM.
+      *------------------------------------------------------------------------
+      *
+       01  REG-ARQ-PARM                        PIC  X(100).
+      *
       *------------------------------------------------------------------------
        WORKING-STORAGE SECTION.
       *------------------------------------------------------------------------
       *
        77  W-FILE-STATUS-CNT001                PIC  X(002) VALUE ZEROS.
        77  W-FILE-STATUS-DEP001                PIC  X(002) VALUE ZEROS.
-      *
+       77  W-FILE-STATUS-SAQ001                PIC  X(002) VALUE ZEROS.
+       77  W-FILE-STATUS-AUD001                PIC  X(002) VALUE ZEROS.
+       77  W-FILE-STATUS-CTL001                PIC  X(002) VALUE ZEROS.
+       77  W-FILE-STATUS-ARQ-PARM              PIC  X(002) VALUE ZEROS.
+      *
+       77  CAMINHO-ARQ-CNT001                  PIC  X(100) VALUE SPACES.
+       77  CAMINHO-ARQ-DEP001                  PIC  X(100) VALUE SPACES.
+       77  CAMINHO-ARQ-SAQ001                  PIC  X(100) VALUE SPACES.
+       77  CAMINHO-ARQ-AUD001                  PIC  X(100) VALUE SPACES.
+       77  CAMINHO-ARQ-CTL001                  PIC  X(100) VALUE SPACES.
+      *
+      * declaradas em WORKING-STORAGE, e nao em LOCAL-STORAGE, porque
+      * precisam sobreviver entre as chamadas repetidas que o
+      * despachador de lote CTCS0007 faz a "CTCS0002-LOTE" sem CANCEL
+      * entre elas - o GnuCOBOL reinicializa LOCAL-STORAGE a cada
+      * ativacao de CALL/ENTRY, o que apagaria o estado a cada
+      * transacao
+      *
+      * sinaliza que a execucao corrente veio da entrada de lote
+      * (080000-ENTRADA-LOTE), acionada pelo despachador de transacoes
+      * CTCS0007 - controla se 000000-SAIR deve devolver o COMMAREA
+      * para o LK-COMMAREA do chamador
+      *
+       01  W-MODO-LOTE                         PIC  X(001) VALUE "N".
+           88  W-MODO-LOTE-SIM                        VALUE "S".
+      *
+      * sinaliza que CNT001/DEP001/SAQ001/AUD001/CTL001 ja foram
+      * abertos com sucesso, para que 000000-SAIR nao tente fechar
+      * arquivos que nunca chegaram a ser abertos (ex.: erro na
+      * leitura da carta de controle)
+      *
+       01  W-BASES-DADOS-ABERTAS               PIC  X(001) VALUE "N".
+           88  W-BASES-DADOS-ABERTAS-SIM              VALUE "S".
       *------------------------------------------------------------------------
        LOCAL-STORAGE SECTION.
       *------------------------------------------------------------------------
@@ -86,10 +200,19 @@
        77  W-MOR-VL-ID-DEP001                  PIC  9(018) VALUE
            999999999999999999.
        77  W-ID-ULT-REG-DEP001                 PIC  9(018) VALUE ZEROS.
+       77  W-MOR-VL-ID-SAQ001                  PIC  9(018) VALUE
+           999999999999999999.
+       77  W-ID-ULT-REG-SAQ001                 PIC  9(018) VALUE ZEROS.
+       77  W-MOR-VL-ID-AUD001                  PIC  9(018) VALUE
+           999999999999999999.
+       77  W-ID-ULT-REG-AUD001                 PIC  9(018) VALUE ZEROS.
+      *
+       77  W-SDO-ANTES-OPER                    PIC  9(015)V99
+           VALUE ZEROS.
+       77  W-TIPO-OPER-AUD                     PIC  X(001) VALUE SPACES.
       *
-       01  W-FLAG-DEP001                       PIC  X(001).
-           88  W-FLAG-FIM-DEP001  VALUE "S".
-           88  W-FLAG-INC-DEP001  VALUE "N".
+       01  W-CTL-ACHOU                         PIC  X(001) VALUE "N".
+           88  W-CTL-ACHOU-SIM                        VALUE "S".
       *
        01  W-TS-CRR.
            03  W-AA-CRR                        PIC  9(004).
@@ -109,15 +232,37 @@
       *
        01  COMMAREA.
            03  CTCS0002-VRV-ENTD.
+               05  CTCS0002-OPERACAO           PIC 9(002) VALUE 1.
+      * 1 = deposito / 2 = saque
                05  CTCS0002-AG                 PIC 9(004) VALUE 1234.
                05  CTCS0002-CT                 PIC 9(008) VALUE
                   12345678.
                05  CTCS0002-VL-DEP             PIC 9(015)V99 VALUE
                    1999,99.
+               05  CTCS0002-VL-SAQ             PIC 9(015)V99 VALUE
+                   ZEROS.
            03  CTCS0002-VRV-RTN.
                05  CTCS0002-CD-RTN             PIC  9(004) VALUE ZEROS.
                05  CTCS0002-TX-MSG-RTN         PIC  X(080) VALUE SPACES.
       *
+      *------------------------------------------------------------------------
+       LINKAGE SECTION.
+      *------------------------------------------------------------------------
+      * area recebida do despachador de lote CTCS0007 atraves de
+      * 080000-ENTRADA-LOTE - mesmo layout do COMMAREA, sem os valores
+      * fixos de teste que so fazem sentido na execucao autonoma
+      *
+       01  LK-COMMAREA.
+           03  LK-CTCS0002-VRV-ENTD.
+               05  LK-CTCS0002-OPERACAO        PIC 9(002).
+               05  LK-CTCS0002-AG              PIC 9(004).
+               05  LK-CTCS0002-CT              PIC 9(008).
+               05  LK-CTCS0002-VL-DEP          PIC 9(015)V99.
+               05  LK-CTCS0002-VL-SAQ          PIC 9(015)V99.
+           03  LK-CTCS0002-VRV-RTN.
+               05  LK-CTCS0002-CD-RTN          PIC  9(004).
+               05  LK-CTCS0002-TX-MSG-RTN      PIC  X(080).
+      *
       *------------------------------------------------------------------------
        PROCEDURE DIVISION.
       *------------------------------------------------------------------------
@@ -126,14 +271,43 @@
       *
            PERFORM 010000-OBTER-TS
            PERFORM 020000-TRATAR-BASE-DADOS
-           PERFORM 030000-DEPOSITAR-CONTA
-           PERFORM 040000-SALVAR-REG-DEP
+      *
+           EVALUATE CTCS0002-OPERACAO
+               WHEN 1
+                   PERFORM 030000-DEPOSITAR-CONTA
+                   PERFORM 040000-SALVAR-REG-DEP
+               WHEN 2
+                   PERFORM 050000-SACAR-CONTA
+                   PERFORM 060000-SALVAR-REG-SAQ
+               WHEN OTHER
+                   MOVE 1999 TO CTCS0002-CD-RTN
+                   MOVE "CTCS0002 - Operacao invalida." TO
+                       CTCS0002-TX-MSG-RTN
+                   PERFORM 000000-SAIR
+           END-EVALUATE
            .
       *
        000000-SAIR.
            DISPLAY 'CTCS0002-CD-RTN....: ' CTCS0002-CD-RTN
            DISPLAY 'CTCS0002-TX-MSG-RTN: ' CTCS0002-TX-MSG-RTN
-           CLOSE CNT001 DEP001
+      *
+      * na execucao acionada pelo despachador de lote, as bases de
+      * dados permanecem abertas entre transacoes - soh sao fechadas
+      * quando o proprio despachador aciona 090000-FINALIZAR-LOTE ao
+      * final do job
+      *
+           IF W-BASES-DADOS-ABERTAS-SIM AND NOT W-MODO-LOTE-SIM
+               CLOSE CNT001 DEP001 SAQ001 AUD001 CTL001
+               MOVE "N" TO W-BASES-DADOS-ABERTAS
+           END-IF
+      *
+      * na execucao acionada pelo despachador de lote, devolve o
+      * resultado da operacao atraves do LK-COMMAREA recebido
+      *
+           IF W-MODO-LOTE-SIM
+               MOVE COMMAREA TO LK-COMMAREA
+           END-IF
+      *
            GOBACK
            .
       *------------------------------------------------------------------------
@@ -149,23 +323,130 @@
       *------------------------------------------------------------------------
        020000-TRATAR-BASE-DADOS SECTION.
       *------------------------------------------------------------------------
+      * Determinando o caminho das bases de dados atraves da carta de
+      * controle ARQ-PARM, evitando que os caminhos fiquem fixos no
+      * fonte compilado
+      *
+      * quando acionado repetidamente pelo despachador de lote
+      * CTCS0007 (080000-ENTRADA-LOTE), as bases ja estarao abertas a
+      * partir da primeira chamada - nao ha necessidade de reler a
+      * carta de controle nem reabri-las a cada transacao
+      *
+           IF NOT W-BASES-DADOS-ABERTAS-SIM
+               OPEN INPUT ARQ-PARM
+      *
+               IF W-FILE-STATUS-ARQ-PARM NOT EQUAL "00"
+                   MOVE 2010 TO CTCS0002-CD-RTN
+                   STRING "CTCS0002 - Erro ao abrir a carta de "
+                          "controle CTCS0002.PRM." " - FILE-STATUS="
+                          W-FILE-STATUS-ARQ-PARM "." DELIMITED BY SIZE
+                          INTO CTCS0002-TX-MSG-RTN
+                   PERFORM 000000-SAIR
+               END-IF
+      *
+               READ ARQ-PARM INTO CAMINHO-ARQ-CNT001
+                   AT END
+                       MOVE 2011 TO CTCS0002-CD-RTN
+                       STRING "CTCS0002 - Carta de controle "
+                              "CTCS0002.PRM incompleta - caminho de "
+                              "CNT001 ausente." DELIMITED BY SIZE
+                              INTO CTCS0002-TX-MSG-RTN
+                       CLOSE ARQ-PARM
+                       PERFORM 000000-SAIR
+               END-READ
+      *
+               READ ARQ-PARM INTO CAMINHO-ARQ-DEP001
+                   AT END
+                       MOVE 2012 TO CTCS0002-CD-RTN
+                       STRING "CTCS0002 - Carta de controle "
+                              "CTCS0002.PRM incompleta - caminho de "
+                              "DEP001 ausente." DELIMITED BY SIZE
+                              INTO CTCS0002-TX-MSG-RTN
+                       CLOSE ARQ-PARM
+                       PERFORM 000000-SAIR
+               END-READ
       *
-           OPEN I-O CNT001
+               READ ARQ-PARM INTO CAMINHO-ARQ-SAQ001
+                   AT END
+                       MOVE 2013 TO CTCS0002-CD-RTN
+                       STRING "CTCS0002 - Carta de controle "
+                              "CTCS0002.PRM incompleta - caminho de "
+                              "SAQ001 ausente." DELIMITED BY SIZE
+                              INTO CTCS0002-TX-MSG-RTN
+                       CLOSE ARQ-PARM
+                       PERFORM 000000-SAIR
+               END-READ
+      *
+               READ ARQ-PARM INTO CAMINHO-ARQ-AUD001
+                   AT END
+                       MOVE 2014 TO CTCS0002-CD-RTN
+                       STRING "CTCS0002 - Carta de controle "
+                              "CTCS0002.PRM incompleta - caminho de "
+                              "AUD001 ausente." DELIMITED BY SIZE
+                              INTO CTCS0002-TX-MSG-RTN
+                       CLOSE ARQ-PARM
+                       PERFORM 000000-SAIR
+               END-READ
+      *
+               READ ARQ-PARM INTO CAMINHO-ARQ-CTL001
+                   AT END
+                       MOVE 2015 TO CTCS0002-CD-RTN
+                       STRING "CTCS0002 - Carta de controle "
+                              "CTCS0002.PRM incompleta - caminho de "
+                              "CTL001 ausente." DELIMITED BY SIZE
+                              INTO CTCS0002-TX-MSG-RTN
+                       CLOSE ARQ-PARM
+                       PERFORM 000000-SAIR
+               END-READ
+      *
+               CLOSE ARQ-PARM
       *
-           IF W-FILE-STATUS-CNT001 EQUAL "35"
-               CLOSE CNT001
-               OPEN OUTPUT CNT001
-               CLOSE CNT001
                OPEN I-O CNT001
-           END-IF
       *
-           OPEN I-O DEP001
+               IF W-FILE-STATUS-CNT001 EQUAL "35"
+                   CLOSE CNT001
+                   OPEN OUTPUT CNT001
+                   CLOSE CNT001
+                   OPEN I-O CNT001
+               END-IF
       *
-           IF W-FILE-STATUS-DEP001 EQUAL "35"
-               CLOSE DEP001
-               OPEN OUTPUT DEP001
-               CLOSE DEP001
                OPEN I-O DEP001
+      *
+               IF W-FILE-STATUS-DEP001 EQUAL "35"
+                   CLOSE DEP001
+                   OPEN OUTPUT DEP001
+                   CLOSE DEP001
+                   OPEN I-O DEP001
+               END-IF
+      *
+               OPEN I-O SAQ001
+      *
+               IF W-FILE-STATUS-SAQ001 EQUAL "35"
+                   CLOSE SAQ001
+                   OPEN OUTPUT SAQ001
+                   CLOSE SAQ001
+                   OPEN I-O SAQ001
+               END-IF
+      *
+               OPEN I-O AUD001
+      *
+               IF W-FILE-STATUS-AUD001 EQUAL "35"
+                   CLOSE AUD001
+                   OPEN OUTPUT AUD001
+                   CLOSE AUD001
+                   OPEN I-O AUD001
+               END-IF
+      *
+               OPEN I-O CTL001
+      *
+               IF W-FILE-STATUS-CTL001 EQUAL "35"
+                   CLOSE CTL001
+                   OPEN OUTPUT CTL001
+                   CLOSE CTL001
+                   OPEN I-O CTL001
+               END-IF
+      *
+               SET W-BASES-DADOS-ABERTAS-SIM TO TRUE
            END-IF
            .
       *
@@ -193,6 +474,8 @@
                       DELIMITED BY SIZE INTO CTCS0002-TX-MSG-RTN
                PERFORM 000000-SAIR
            END-IF
+      * guarda o saldo antes da operacao para a trilha de auditoria
+           MOVE CNT001-SDO TO W-SDO-ANTES-OPER
       * adiciona o valor de entrada no saldo da conta
            ADD CTCS0002-VL-DEP TO CNT001-SDO
                ON SIZE ERROR
@@ -214,6 +497,8 @@
                    STRING "CTCS0002 - Valor depositado na conta com "
                           "sucesso." DELIMITED BY SIZE
                           INTO CTCS0002-TX-MSG-RTN
+                   MOVE "D" TO W-TIPO-OPER-AUD
+                   PERFORM 070000-GRAVAR-AUDITORIA
            END-REWRITE
       *
            .
@@ -227,30 +512,7 @@
       *
            INITIALIZE DEP001-REGISTRO
       *
-           MOVE ZEROS TO W-ID-ULT-REG-DEP001
-      * procurando o ultimo registro
-           PERFORM UNTIL W-FLAG-DEP001 EQUAL "S"
-               READ DEP001 NEXT
-                   AT END
-                       MOVE DEP001-ID-DEP TO W-ID-ULT-REG-DEP001
-                       SET W-FLAG-FIM-DEP001 TO TRUE
-               END-READ
-           END-PERFORM
-      * se nao encontrar nenhum registro e houver um erro, entao eh
-      * lancado um erro
-           IF W-FILE-STATUS-DEP001 NOT EQUAL "00"
-               AND W-FILE-STATUS-DEP001 NOT EQUAL "10"
-               MOVE 2004 TO CTCS0002-CD-RTN
-               STRING "CTCS0002 - Erro ao procurar registro"
-                      " e/ou erro ao acessar base de depositos."
-                      " - FILE-STATUS=" W-FILE-STATUS-DEP001
-                      INTO CTCS0002-TX-MSG-RTN
-               PERFORM 000000-SAIR
-           END-IF
-      *
-           INITIALIZE DEP001-REGISTRO
-      * adicionando 1 ao ultimo id do registro encontrado
-           ADD W-ID-ULT-REG-DEP001 1 GIVING DEP001-ID-DEP
+           PERFORM 041000-OBTER-PROX-ID-DEP
       *
            MOVE CTCS0002-AG     TO DEP001-AG-CLI
            MOVE CTCS0002-CT     TO DEP001-CT-CLI
@@ -277,3 +539,312 @@
        040000-SAIR.
            EXIT SECTION
            .
+      *------------------------------------------------------------------------
+       041000-OBTER-PROX-ID-DEP SECTION.
+      *------------------------------------------------------------------------
+      * obtem o proximo DEP001-ID-DEP a partir do registro de controle
+      * de sequencia de CTL001, em vez de varrer DEP001 inteiro
+      *
+           MOVE "DEP001" TO CTL001-CHAVE-SEQ
+           MOVE "N"      TO W-CTL-ACHOU
+      *
+           READ CTL001
+               KEY IS CTL001-CHAVE-SEQ
+               INVALID KEY
+                   MOVE ZEROS TO CTL001-ULT-ID
+               NOT INVALID KEY
+                   SET W-CTL-ACHOU-SIM TO TRUE
+           END-READ
+      *
+           ADD 1 TO CTL001-ULT-ID GIVING DEP001-ID-DEP
+           MOVE DEP001-ID-DEP TO CTL001-ULT-ID
+           MOVE DEP001-ID-DEP TO W-ID-ULT-REG-DEP001
+           MOVE "DEP001"      TO CTL001-CHAVE-SEQ
+      *
+           IF W-CTL-ACHOU-SIM
+               REWRITE CTL001-REGISTRO
+                   INVALID KEY
+                       MOVE 2008 TO CTCS0002-CD-RTN
+                       STRING "CTCS0002 - Erro ao atualizar o "
+                              "controle de sequencia do DEP001."
+                              " - FILE-STATUS=" W-FILE-STATUS-CTL001
+                              DELIMITED BY SIZE INTO
+                              CTCS0002-TX-MSG-RTN
+                       PERFORM 000000-SAIR
+               END-REWRITE
+           ELSE
+               WRITE CTL001-REGISTRO
+                   INVALID KEY
+                       MOVE 2008 TO CTCS0002-CD-RTN
+                       STRING "CTCS0002 - Erro ao criar o "
+                              "controle de sequencia do DEP001."
+                              " - FILE-STATUS=" W-FILE-STATUS-CTL001
+                              DELIMITED BY SIZE INTO
+                              CTCS0002-TX-MSG-RTN
+                       PERFORM 000000-SAIR
+               END-WRITE
+           END-IF
+           .
+      *
+       041000-SAIR.
+           EXIT SECTION
+           .
+      *------------------------------------------------------------------------
+       050000-SACAR-CONTA SECTION.
+      *------------------------------------------------------------------------
+      *
+           MOVE CTCS0002-AG TO CNT001-AG
+           MOVE CTCS0002-CT TO CNT001-CT
+      * confirmado se a conta existe
+           READ CNT001
+               KEY IS CNT001-ID-CT
+           END-READ
+      *
+           IF W-FILE-STATUS-CNT001 EQUAL "00"
+               CONTINUE
+           ELSE
+               MOVE 2000 TO CTCS0002-CD-RTN
+               STRING "CTCS0002 - Conta nao existe ou "
+                      "erro ao acessar a base de dados."
+                      " - FILE-STATUS=" W-FILE-STATUS-CNT001 "."
+                      DELIMITED BY SIZE INTO CTCS0002-TX-MSG-RTN
+               PERFORM 000000-SAIR
+           END-IF
+      * rejeita o saque se o valor solicitado for maior que o saldo
+      * disponivel, sem depender apenas do ON SIZE ERROR
+           IF CTCS0002-VL-SAQ > CNT001-SDO
+               MOVE 1001 TO CTCS0002-CD-RTN
+               STRING "CTCS0002 - Saldo insuficiente para "
+                      "realizar o saque." DELIMITED BY SIZE
+                   INTO CTCS0002-TX-MSG-RTN
+               PERFORM 000000-SAIR
+           END-IF
+      * guarda o saldo antes da operacao para a trilha de auditoria
+           MOVE CNT001-SDO TO W-SDO-ANTES-OPER
+      * subtrai o valor solicitado do saldo da conta
+           SUBTRACT CTCS0002-VL-SAQ FROM CNT001-SDO
+               ON SIZE ERROR
+                   MOVE 1000 TO CTCS0002-CD-RTN
+                   STRING "CTCS0002 - Valor na conta extrapola o "
+                          "limite do sistema." DELIMITED BY SIZE
+                       INTO CTCS0002-TX-MSG-RTN
+                   PERFORM 000000-SAIR
+           END-SUBTRACT
+      * atualiza o valor da conta na base de dados
+           REWRITE CNT001-REGISTRO
+               INVALID KEY
+                   MOVE 2003 TO CTCS0002-CD-RTN
+                   STRING "CTCS0002 - Erro ao sacar valor da conta."
+                          " - FILE-STATUS=" W-FILE-STATUS-CNT001
+                          DELIMITED BY SIZE INTO CTCS0002-TX-MSG-RTN
+                   PERFORM 000000-SAIR
+               NOT INVALID KEY
+                   STRING "CTCS0002 - Valor sacado da conta com "
+                          "sucesso." DELIMITED BY SIZE
+                          INTO CTCS0002-TX-MSG-RTN
+                   MOVE "S" TO W-TIPO-OPER-AUD
+                   PERFORM 070000-GRAVAR-AUDITORIA
+           END-REWRITE
+      *
+           .
+      *
+       050000-SAIR.
+           EXIT SECTION
+           .
+      *------------------------------------------------------------------------
+       060000-SALVAR-REG-SAQ SECTION.
+      *------------------------------------------------------------------------
+      *
+           INITIALIZE SAQ001-REGISTRO
+      *
+           PERFORM 061000-OBTER-PROX-ID-SAQ
+      *
+           MOVE CTCS0002-AG     TO SAQ001-AG-CLI
+           MOVE CTCS0002-CT     TO SAQ001-CT-CLI
+           MOVE CTCS0002-VL-SAQ TO SAQ001-VL-SAQ
+           MOVE W-TS-CRR(1:16)  TO SAQ001-TS-SAQ
+      * salvando os dados do saque na base de dados
+           WRITE SAQ001-REGISTRO
+               AFTER ADVANCING W-ID-ULT-REG-SAQ001 LINES
+               NOT INVALID KEY
+                   MOVE "CTCS0002 - Saque registrado com sucesso." TO
+                       CTCS0002-TX-MSG-RTN
+                   PERFORM 000000-SAIR
+               INVALID KEY
+                   MOVE 2007 TO CTCS0002-CD-RTN
+                   STRING "CTCS0002 - Erro ao tentar salvar registro"
+                          " do saque."
+                          " FILE-STATUS=" W-FILE-STATUS-SAQ001
+                          INTO CTCS0002-TX-MSG-RTN
+                   PERFORM 000000-SAIR
+           END-WRITE
+      *
+           .
+      *
+       060000-SAIR.
+           EXIT SECTION
+           .
+      *------------------------------------------------------------------------
+       061000-OBTER-PROX-ID-SAQ SECTION.
+      *------------------------------------------------------------------------
+      * obtem o proximo SAQ001-ID-SAQ a partir do registro de controle
+      * de sequencia de CTL001, em vez de varrer SAQ001 inteiro
+      *
+           MOVE "SAQ001" TO CTL001-CHAVE-SEQ
+           MOVE "N"      TO W-CTL-ACHOU
+      *
+           READ CTL001
+               KEY IS CTL001-CHAVE-SEQ
+               INVALID KEY
+                   MOVE ZEROS TO CTL001-ULT-ID
+               NOT INVALID KEY
+                   SET W-CTL-ACHOU-SIM TO TRUE
+           END-READ
+      *
+           ADD 1 TO CTL001-ULT-ID GIVING SAQ001-ID-SAQ
+           MOVE SAQ001-ID-SAQ TO CTL001-ULT-ID
+           MOVE SAQ001-ID-SAQ TO W-ID-ULT-REG-SAQ001
+           MOVE "SAQ001"      TO CTL001-CHAVE-SEQ
+      *
+           IF W-CTL-ACHOU-SIM
+               REWRITE CTL001-REGISTRO
+                   INVALID KEY
+                       MOVE 2009 TO CTCS0002-CD-RTN
+                       STRING "CTCS0002 - Erro ao atualizar o "
+                              "controle de sequencia do SAQ001."
+                              " - FILE-STATUS=" W-FILE-STATUS-CTL001
+                              DELIMITED BY SIZE INTO
+                              CTCS0002-TX-MSG-RTN
+                       PERFORM 000000-SAIR
+               END-REWRITE
+           ELSE
+               WRITE CTL001-REGISTRO
+                   INVALID KEY
+                       MOVE 2009 TO CTCS0002-CD-RTN
+                       STRING "CTCS0002 - Erro ao criar o "
+                              "controle de sequencia do SAQ001."
+                              " - FILE-STATUS=" W-FILE-STATUS-CTL001
+                              DELIMITED BY SIZE INTO
+                              CTCS0002-TX-MSG-RTN
+                       PERFORM 000000-SAIR
+               END-WRITE
+           END-IF
+           .
+      *
+       061000-SAIR.
+           EXIT SECTION
+           .
+      *------------------------------------------------------------------------
+       070000-GRAVAR-AUDITORIA SECTION.
+      *------------------------------------------------------------------------
+      * grava, em AUD001, um registro para cada alteracao de
+      * CNT001-SDO, com o saldo anterior, o saldo novo, o tipo da
+      * operacao (D=deposito / S=saque) e o timestamp da operacao
+      *
+           INITIALIZE AUD001-REGISTRO
+      *
+           PERFORM 071000-OBTER-PROX-ID-AUD
+      *
+           MOVE CTCS0002-AG      TO AUD001-AG-CLI
+           MOVE CTCS0002-CT      TO AUD001-CT-CLI
+           MOVE W-SDO-ANTES-OPER TO AUD001-SDO-ANTERIOR
+           MOVE CNT001-SDO       TO AUD001-SDO-NOVO
+           MOVE W-TIPO-OPER-AUD  TO AUD001-TIPO-OPER
+           MOVE W-TS-CRR(1:16)   TO AUD001-TS-OPER
+      *
+           WRITE AUD001-REGISTRO
+               AFTER ADVANCING W-ID-ULT-REG-AUD001 LINES
+               INVALID KEY
+                   DISPLAY "CTCS0002 - Erro ao gravar trilha de "
+                       "auditoria da conta " CTCS0002-AG "/"
+                       CTCS0002-CT " - FILE-STATUS="
+                       W-FILE-STATUS-AUD001
+           END-WRITE
+           .
+      *
+       070000-SAIR.
+           EXIT SECTION
+           .
+      *------------------------------------------------------------------------
+       071000-OBTER-PROX-ID-AUD SECTION.
+      *------------------------------------------------------------------------
+      * obtem o proximo AUD001-ID-AUD a partir do registro de controle
+      * de sequencia de CTL001, em vez de varrer AUD001 inteiro
+      *
+           MOVE "AUD001" TO CTL001-CHAVE-SEQ
+           MOVE "N"      TO W-CTL-ACHOU
+      *
+           READ CTL001
+               KEY IS CTL001-CHAVE-SEQ
+               INVALID KEY
+                   MOVE ZEROS TO CTL001-ULT-ID
+               NOT INVALID KEY
+                   SET W-CTL-ACHOU-SIM TO TRUE
+           END-READ
+      *
+           ADD 1 TO CTL001-ULT-ID GIVING AUD001-ID-AUD
+           MOVE AUD001-ID-AUD TO CTL001-ULT-ID
+           MOVE AUD001-ID-AUD TO W-ID-ULT-REG-AUD001
+           MOVE "AUD001"      TO CTL001-CHAVE-SEQ
+      *
+           IF W-CTL-ACHOU-SIM
+               REWRITE CTL001-REGISTRO
+                   INVALID KEY
+                       DISPLAY "CTCS0002 - Erro ao atualizar o "
+                           "controle de sequencia do AUD001 - "
+                           "FILE-STATUS=" W-FILE-STATUS-CTL001
+               END-REWRITE
+           ELSE
+               WRITE CTL001-REGISTRO
+                   INVALID KEY
+                       DISPLAY "CTCS0002 - Erro ao criar o "
+                           "controle de sequencia do AUD001 - "
+                           "FILE-STATUS=" W-FILE-STATUS-CTL001
+               END-WRITE
+           END-IF
+           .
+      *
+       071000-SAIR.
+           EXIT SECTION
+           .
+      *------------------------------------------------------------------------
+       080000-ENTRADA-LOTE SECTION.
+      *------------------------------------------------------------------------
+      * ponto de entrada alternativo, acionado pelo despachador de
+      * transacoes em lote CTCS0007, que chama esta rotina uma vez por
+      * transacao de deposito/saque em vez de depender do COMMAREA com
+      * valores fixos usado na execucao autonoma deste programa
+      *
+       ENTRY "CTCS0002-LOTE" USING LK-COMMAREA
+      *
+           SET W-MODO-LOTE-SIM TO TRUE
+           MOVE LK-COMMAREA TO COMMAREA
+      *
+           PERFORM 000000-PRINCIPAL
+           .
+      *
+       080000-SAIR.
+           EXIT SECTION
+           .
+      *------------------------------------------------------------------------
+       090000-FINALIZAR-LOTE SECTION.
+      *------------------------------------------------------------------------
+      * ponto de entrada acionado pelo despachador de transacoes em
+      * lote CTCS0007 uma unica vez, apos processar todo o arquivo de
+      * transacoes, para fechar as bases de dados - que
+      * 080000-ENTRADA-LOTE mantem abertas entre chamadas para nao
+      * reabri-las a cada cartao
+      *
+       ENTRY "CTCS0002-LOTE-FIM"
+      *
+           IF W-BASES-DADOS-ABERTAS-SIM
+               CLOSE CNT001 DEP001 SAQ001 AUD001 CTL001
+               MOVE "N" TO W-BASES-DADOS-ABERTAS
+           END-IF
+      *
+           GOBACK
+           .
+      *
+       090000-SAIR.
+           EXIT SECTION
+           .
