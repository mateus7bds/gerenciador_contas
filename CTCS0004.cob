@@ -0,0 +1,513 @@
+      *------------------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *------------------------------------------------------------------------
+       PROGRAM-ID. CTCS0004.
+      *------------------------------------------------------------------------
+      * PROGRAMADOR: Mateus Barbosa da Silva
+      * SIGLA......: CTC - Controle de Contas
+      * OBJETIVO...: Conciliacao noturna entre o saldo de CNT001 e o
+      * somatorio liquido dos depositos (DEP001) e saques (SAQ001) de
+      * cada conta, emitindo um relatorio de excecao das contas em que
+      * os dois valores nao batem
+      * DATA DE CRIACAO: 12/06/2026
+      *------------------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *------------------------------------------------------------------------
+       CONFIGURATION SECTION.
+      *------------------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *------------------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *------------------------------------------------------------------------
+       FILE-CONTROL.
+      *------------------------------------------------------------------------
+      *
+       SELECT CNT001
+           ASSIGN TO CAMINHO-ARQ-CNT001
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS SEQUENTIAL
+           RECORD KEY   IS CNT001-ID-CT
+           FILE STATUS  IS W-FILE-STATUS-CNT001
+           .
+      *
+       SELECT DEP001
+           ASSIGN TO CAMINHO-ARQ-DEP001
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS SEQUENTIAL
+           RECORD KEY   IS DEP001-ID-DEP
+           FILE STATUS  IS W-FILE-STATUS-DEP001
+           .
+      *
+       SELECT SAQ001
+           ASSIGN TO CAMINHO-ARQ-SAQ001
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS SEQUENTIAL
+           RECORD KEY   IS SAQ001-ID-SAQ
+           FILE STATUS  IS W-FILE-STATUS-SAQ001
+           .
+      *
+       SELECT RND001
+           ASSIGN TO CAMINHO-ARQ-RND001
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS SEQUENTIAL
+           RECORD KEY   IS RND001-ID-RND
+           FILE STATUS  IS W-FILE-STATUS-RND001
+           .
+      *
+       SELECT ARQ-PARM
+           ASSIGN TO 'CTCS0004.PRM'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS W-FILE-STATUS-ARQ-PARM
+           .
+      *
+       SELECT REL-CONCILIACAO
+           ASSIGN TO 'C:\Users\F7021226\Documents\conciliacao.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS W-FILE-STATUS-REL-CONC
+           .
+      *
+      *------------------------------------------------------------------------
+       DATA DIVISION.
+      *------------------------------------------------------------------------
+       FILE SECTION.
+      *------------------------------------------------------------------------
+       FD CNT001.
+      *------------------------------------------------------------------------
+      *
+       01  CNT001-REGISTRO.
+           03  CNT001-ID-CT.
+               05  CNT001-AG                  PIC  9(004).
+               05  CNT001-CT                  PIC  9(008).
+           03  CNT001-DV-AG                   PIC  X(001).
+           03  CNT001-DV-CT                   PIC  X(001).
+           03  CNT001-NM                      PIC  X(040).
+           03  CNT001-CPF                     PIC  9(011).
+           03  CNT001-DT-NSC                  PIC  X(008).
+           03  CNT001-SDO                     PIC  9(015)V99.
+      *
+      *------------------------------------------------------------------------
+       FD DEP001.
+      *------------------------------------------------------------------------
+      *
+       01  DEP001-REGISTRO.
+           03  DEP001-ID-DEP                   PIC  9(018).
+           03  DEP001-CT-CLI                   PIC  9(008).
+           03  DEP001-AG-CLI                   PIC  9(008).
+           03  DEP001-VL-DEP                   PIC  9(015)V99.
+           03  DEP001-TS-DEP                   PIC  X(016).
+      *
+      *------------------------------------------------------------------------
+       FD SAQ001.
+      *------------------------------------------------------------------------
+      *
+       01  SAQ001-REGISTRO.
+           03  SAQ001-ID-SAQ                    PIC  9(018).
+           03  SAQ001-CT-CLI                    PIC  9(008).
+           03  SAQ001-AG-CLI                    PIC  9(008).
+           03  SAQ001-VL-SAQ                    PIC  9(015)V99.
+           03  SAQ001-TS-SAQ                    PIC  X(016).
+      *
+      *------------------------------------------------------------------------
+       FD RND001.
+      *------------------------------------------------------------------------
+      *
+       01  RND001-REGISTRO.
+           03  RND001-ID-RND                    PIC  9(018).
+           03  RND001-CT-CLI                    PIC  9(008).
+           03  RND001-AG-CLI                    PIC  9(008).
+           03  RND001-VL-RND                    PIC  9(015)V99.
+           03  RND001-TS-RND                    PIC  X(016).
+      *
+      *------------------------------------------------------------------------
+       FD ARQ-PARM.
+      *------------------------------------------------------------------------
+      *
+       01  REG-ARQ-PARM                        PIC  X(100).
+      *
+      *------------------------------------------------------------------------
+       FD REL-CONCILIACAO.
+      *------------------------------------------------------------------------
+      *
+       01  REL-CONC-LINHA                      PIC  X(132).
+      *
+      *------------------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *------------------------------------------------------------------------
+      *
+       77  W-FILE-STATUS-CNT001                PIC  X(002) VALUE ZEROS.
+       77  W-FILE-STATUS-DEP001                PIC  X(002) VALUE ZEROS.
+       77  W-FILE-STATUS-SAQ001                PIC  X(002) VALUE ZEROS.
+       77  W-FILE-STATUS-RND001                PIC  X(002) VALUE ZEROS.
+       77  W-FILE-STATUS-ARQ-PARM              PIC  X(002) VALUE ZEROS.
+       77  W-FILE-STATUS-REL-CONC              PIC  X(002) VALUE ZEROS.
+      *
+       77  CAMINHO-ARQ-CNT001                  PIC  X(100) VALUE SPACES.
+       77  CAMINHO-ARQ-DEP001                  PIC  X(100) VALUE SPACES.
+       77  CAMINHO-ARQ-SAQ001                  PIC  X(100) VALUE SPACES.
+       77  CAMINHO-ARQ-RND001                  PIC  X(100) VALUE SPACES.
+      *
+       77  W-MAX-CONTAS                        PIC  9(004) VALUE 9999.
+       77  W-QT-CONTAS                         PIC  9(004) VALUE ZEROS
+                                                COMP-5.
+      *
+       01  TB-SALDO-CALC.
+           03  TB-SALDO-CALC-ITEM OCCURS 9999 TIMES.
+               05  TB-AG                       PIC  9(004).
+               05  TB-CT                       PIC  9(008).
+               05  TB-VL-LIQUIDO               PIC  S9(015)V99.
+      *
+       01  W-IX                                PIC  9(004) COMP-5
+                                                VALUE ZEROS.
+       01  W-ACHOU-CONTA                       PIC  X(001) VALUE "N".
+           88  W-ACHOU-A-CONTA                        VALUE "S".
+      *
+       01  W-FIM-ARQ                           PIC  X(001) VALUE "N".
+           88  W-FIM-DE-ARQ                            VALUE "S".
+      *
+       01  W-QT-DIVERGENCIAS                   PIC  9(004) VALUE ZEROS.
+      *
+      * sinaliza que as bases de dados ja foram abertas com sucesso,
+      * para que 050000-FINALIZAR nao tente fechar arquivos que nunca
+      * chegaram a ser abertos (ex.: erro na leitura da carta de
+      * controle)
+      *
+       01  W-ARQUIVOS-ABERTOS                  PIC  X(001) VALUE "N".
+           88  W-ARQUIVOS-ABERTOS-SIM                  VALUE "S".
+      *
+       01  W-LINHA-CAB                         PIC  X(132) VALUE
+           "CONCILIACAO CNT001 x (DEP001-SAQ001) - CONTAS DIVERGENTES".
+       01  W-LINHA-DIV.
+           03  FILLER                          PIC  X(010) VALUE
+               "AGENCIA/CT".
+           03  FILLER                          PIC  X(002) VALUE SPACES.
+           03  WLD-AG                          PIC  9(004).
+           03  FILLER                          PIC  X(001) VALUE "/".
+           03  WLD-CT                          PIC  9(008).
+           03  FILLER                          PIC  X(003) VALUE SPACES.
+           03  FILLER                          PIC  X(006) VALUE
+               "CNT001".
+           03  FILLER                          PIC  X(001) VALUE ":".
+           03  WLD-SDO-CNT                     PIC  --------.--9,99.
+           03  FILLER                          PIC  X(003) VALUE SPACES.
+           03  FILLER                          PIC  X(008) VALUE
+               "CALCULAD".
+           03  FILLER                          PIC  X(001) VALUE ":".
+           03  WLD-SDO-CLC                     PIC  --------.--9,99.
+       01  W-LINHA-RESUMO.
+           03  FILLER                          PIC  X(034) VALUE
+               "TOTAL DE CONTAS DIVERGENTES.....: ".
+           03  WLR-QT-DIV                      PIC  ZZZ9.
+      *
+      *------------------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *------------------------------------------------------------------------
+       000000-PRINCIPAL SECTION.
+      *------------------------------------------------------------------------
+      *
+           PERFORM 010000-OBTER-PARAMETROS
+           PERFORM 020000-ABRIR-ARQUIVOS
+           PERFORM 030000-CALCULAR-SALDOS-LIQUIDOS
+           PERFORM 040000-CONFERIR-CONTAS
+           .
+      *
+       000000-SAIR.
+           PERFORM 050000-FINALIZAR
+           GOBACK
+           .
+      *------------------------------------------------------------------------
+       010000-OBTER-PARAMETROS SECTION.
+      *------------------------------------------------------------------------
+      * le a carta de controle com os caminhos das bases de dados
+      *
+           OPEN INPUT ARQ-PARM
+      *
+           IF W-FILE-STATUS-ARQ-PARM NOT EQUAL "00"
+               DISPLAY "CTCS0004 - Erro ao abrir a carta de controle "
+                   "CTCS0004.PRM - FILE-STATUS=" W-FILE-STATUS-ARQ-PARM
+               PERFORM 000000-SAIR
+           END-IF
+      *
+           READ ARQ-PARM INTO CAMINHO-ARQ-CNT001
+               AT END
+                   DISPLAY "CTCS0004 - Carta de controle incompleta "
+                       "- caminho de CNT001 ausente."
+                   CLOSE ARQ-PARM
+                   PERFORM 000000-SAIR
+           END-READ
+      *
+           READ ARQ-PARM INTO CAMINHO-ARQ-DEP001
+               AT END
+                   DISPLAY "CTCS0004 - Carta de controle incompleta "
+                       "- caminho de DEP001 ausente."
+                   CLOSE ARQ-PARM
+                   PERFORM 000000-SAIR
+           END-READ
+      *
+           READ ARQ-PARM INTO CAMINHO-ARQ-SAQ001
+               AT END
+                   DISPLAY "CTCS0004 - Carta de controle incompleta "
+                       "- caminho de SAQ001 ausente."
+                   CLOSE ARQ-PARM
+                   PERFORM 000000-SAIR
+           END-READ
+      *
+           READ ARQ-PARM INTO CAMINHO-ARQ-RND001
+               AT END
+                   DISPLAY "CTCS0004 - Carta de controle incompleta "
+                       "- caminho de RND001 ausente."
+                   CLOSE ARQ-PARM
+                   PERFORM 000000-SAIR
+           END-READ
+      *
+           CLOSE ARQ-PARM
+           .
+      *
+       010000-SAIR.
+           EXIT SECTION
+           .
+      *------------------------------------------------------------------------
+       020000-ABRIR-ARQUIVOS SECTION.
+      *------------------------------------------------------------------------
+      *
+           OPEN INPUT CNT001
+           OPEN INPUT DEP001
+           OPEN INPUT SAQ001
+           OPEN INPUT RND001
+           OPEN OUTPUT REL-CONCILIACAO
+      *
+           SET W-ARQUIVOS-ABERTOS-SIM TO TRUE
+           .
+      *
+       020000-SAIR.
+           EXIT SECTION
+           .
+      *------------------------------------------------------------------------
+       030000-CALCULAR-SALDOS-LIQUIDOS SECTION.
+      *------------------------------------------------------------------------
+      * acumula, por conta, o somatorio liquido de depositos menos
+      * saques (DEP001 credita, SAQ001 debita)
+      *
+           MOVE "N" TO W-FIM-ARQ
+           PERFORM UNTIL W-FIM-DE-ARQ
+               READ DEP001 NEXT
+                   AT END
+                       SET W-FIM-DE-ARQ TO TRUE
+                   NOT AT END
+                       PERFORM 031000-LOCALIZAR-CONTA-TABELA
+                       ADD DEP001-VL-DEP TO
+                           TB-VL-LIQUIDO(W-IX)
+               END-READ
+           END-PERFORM
+      *
+           MOVE "N" TO W-FIM-ARQ
+           PERFORM UNTIL W-FIM-DE-ARQ
+               READ SAQ001 NEXT
+                   AT END
+                       SET W-FIM-DE-ARQ TO TRUE
+                   NOT AT END
+                       MOVE SAQ001-AG-CLI TO CNT001-AG
+                       MOVE SAQ001-CT-CLI TO CNT001-CT
+                       PERFORM 032000-LOCALIZAR-CONTA-SAQ
+                       SUBTRACT SAQ001-VL-SAQ FROM
+                           TB-VL-LIQUIDO(W-IX)
+               END-READ
+           END-PERFORM
+      *
+           MOVE "N" TO W-FIM-ARQ
+           PERFORM UNTIL W-FIM-DE-ARQ
+               READ RND001 NEXT
+                   AT END
+                       SET W-FIM-DE-ARQ TO TRUE
+                   NOT AT END
+                       MOVE RND001-AG-CLI TO CNT001-AG
+                       MOVE RND001-CT-CLI TO CNT001-CT
+                       PERFORM 033000-LOCALIZAR-CONTA-RND
+                       ADD RND001-VL-RND TO
+                           TB-VL-LIQUIDO(W-IX)
+               END-READ
+           END-PERFORM
+           .
+      *
+       030000-SAIR.
+           EXIT SECTION
+           .
+      *------------------------------------------------------------------------
+       031000-LOCALIZAR-CONTA-TABELA SECTION.
+      *------------------------------------------------------------------------
+      * localiza (ou cria) a posicao da tabela correspondente a agencia
+      * e conta do deposito corrente (DEP001-AG-CLI / DEP001-CT-CLI)
+      *
+           MOVE "N" TO W-ACHOU-CONTA
+      *
+           PERFORM VARYING W-IX FROM 1 BY 1 UNTIL W-IX > W-QT-CONTAS
+               IF TB-AG(W-IX) EQUAL DEP001-AG-CLI
+                  AND TB-CT(W-IX) EQUAL DEP001-CT-CLI
+                   SET W-ACHOU-A-CONTA TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+      *
+           IF NOT W-ACHOU-A-CONTA
+               IF W-QT-CONTAS >= W-MAX-CONTAS
+                   DISPLAY "CTCS0004 - Quantidade de contas excede a "
+                       "capacidade da tabela de conciliacao."
+                   PERFORM 000000-SAIR
+               END-IF
+               ADD 1 TO W-QT-CONTAS
+               MOVE W-QT-CONTAS      TO W-IX
+               MOVE DEP001-AG-CLI    TO TB-AG(W-IX)
+               MOVE DEP001-CT-CLI    TO TB-CT(W-IX)
+               MOVE ZEROS            TO TB-VL-LIQUIDO(W-IX)
+           END-IF
+           .
+      *
+       031000-SAIR.
+           EXIT SECTION
+           .
+      *------------------------------------------------------------------------
+       032000-LOCALIZAR-CONTA-SAQ SECTION.
+      *------------------------------------------------------------------------
+      * localiza (ou cria) a posicao da tabela correspondente a agencia
+      * e conta do saque corrente (SAQ001-AG-CLI / SAQ001-CT-CLI)
+      *
+           MOVE "N" TO W-ACHOU-CONTA
+      *
+           PERFORM VARYING W-IX FROM 1 BY 1 UNTIL W-IX > W-QT-CONTAS
+               IF TB-AG(W-IX) EQUAL SAQ001-AG-CLI
+                  AND TB-CT(W-IX) EQUAL SAQ001-CT-CLI
+                   SET W-ACHOU-A-CONTA TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+      *
+           IF NOT W-ACHOU-A-CONTA
+               IF W-QT-CONTAS >= W-MAX-CONTAS
+                   DISPLAY "CTCS0004 - Quantidade de contas excede a "
+                       "capacidade da tabela de conciliacao."
+                   PERFORM 000000-SAIR
+               END-IF
+               ADD 1 TO W-QT-CONTAS
+               MOVE W-QT-CONTAS      TO W-IX
+               MOVE SAQ001-AG-CLI    TO TB-AG(W-IX)
+               MOVE SAQ001-CT-CLI    TO TB-CT(W-IX)
+               MOVE ZEROS            TO TB-VL-LIQUIDO(W-IX)
+           END-IF
+           .
+      *
+       032000-SAIR.
+           EXIT SECTION
+           .
+      *------------------------------------------------------------------------
+       033000-LOCALIZAR-CONTA-RND SECTION.
+      *------------------------------------------------------------------------
+      * localiza (ou cria) a posicao da tabela correspondente a agencia
+      * e conta do rendimento corrente (RND001-AG-CLI / RND001-CT-CLI)
+      *
+           MOVE "N" TO W-ACHOU-CONTA
+      *
+           PERFORM VARYING W-IX FROM 1 BY 1 UNTIL W-IX > W-QT-CONTAS
+               IF TB-AG(W-IX) EQUAL RND001-AG-CLI
+                  AND TB-CT(W-IX) EQUAL RND001-CT-CLI
+                   SET W-ACHOU-A-CONTA TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+      *
+           IF NOT W-ACHOU-A-CONTA
+               IF W-QT-CONTAS >= W-MAX-CONTAS
+                   DISPLAY "CTCS0004 - Quantidade de contas excede a "
+                       "capacidade da tabela de conciliacao."
+                   PERFORM 000000-SAIR
+               END-IF
+               ADD 1 TO W-QT-CONTAS
+               MOVE W-QT-CONTAS      TO W-IX
+               MOVE RND001-AG-CLI    TO TB-AG(W-IX)
+               MOVE RND001-CT-CLI    TO TB-CT(W-IX)
+               MOVE ZEROS            TO TB-VL-LIQUIDO(W-IX)
+           END-IF
+           .
+      *
+       033000-SAIR.
+           EXIT SECTION
+           .
+      *------------------------------------------------------------------------
+       040000-CONFERIR-CONTAS SECTION.
+      *------------------------------------------------------------------------
+      * percorre CNT001 sequencialmente e compara o saldo cadastrado
+      * com o valor liquido calculado a partir de DEP001/SAQ001
+      *
+           WRITE REL-CONC-LINHA FROM W-LINHA-CAB
+      *
+           MOVE "N" TO W-FIM-ARQ
+           PERFORM UNTIL W-FIM-DE-ARQ
+               READ CNT001 NEXT
+                   AT END
+                       SET W-FIM-DE-ARQ TO TRUE
+                   NOT AT END
+                       PERFORM 041000-COMPARAR-CONTA
+               END-READ
+           END-PERFORM
+      *
+           MOVE W-QT-DIVERGENCIAS TO WLR-QT-DIV
+           WRITE REL-CONC-LINHA FROM W-LINHA-RESUMO
+           .
+      *
+       040000-SAIR.
+           EXIT SECTION
+           .
+      *------------------------------------------------------------------------
+       041000-COMPARAR-CONTA SECTION.
+      *------------------------------------------------------------------------
+      *
+           MOVE "N" TO W-ACHOU-CONTA
+      *
+           PERFORM VARYING W-IX FROM 1 BY 1 UNTIL W-IX > W-QT-CONTAS
+               IF TB-AG(W-IX) EQUAL CNT001-AG
+                  AND TB-CT(W-IX) EQUAL CNT001-CT
+                   SET W-ACHOU-A-CONTA TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+      *
+           IF W-ACHOU-A-CONTA
+               IF CNT001-SDO NOT EQUAL TB-VL-LIQUIDO(W-IX)
+                   MOVE CNT001-AG          TO WLD-AG
+                   MOVE CNT001-CT          TO WLD-CT
+                   MOVE CNT001-SDO         TO WLD-SDO-CNT
+                   MOVE TB-VL-LIQUIDO(W-IX) TO WLD-SDO-CLC
+                   WRITE REL-CONC-LINHA FROM W-LINHA-DIV
+                   ADD 1 TO W-QT-DIVERGENCIAS
+               END-IF
+           ELSE
+      * conta sem nenhum lancamento em DEP001/SAQ001: so diverge se o
+      * saldo cadastrado nao for zero
+               IF CNT001-SDO NOT EQUAL ZEROS
+                   MOVE CNT001-AG    TO WLD-AG
+                   MOVE CNT001-CT    TO WLD-CT
+                   MOVE CNT001-SDO   TO WLD-SDO-CNT
+                   MOVE ZEROS        TO WLD-SDO-CLC
+                   WRITE REL-CONC-LINHA FROM W-LINHA-DIV
+                   ADD 1 TO W-QT-DIVERGENCIAS
+               END-IF
+           END-IF
+           .
+      *
+       041000-SAIR.
+           EXIT SECTION
+           .
+      *------------------------------------------------------------------------
+       050000-FINALIZAR SECTION.
+      *------------------------------------------------------------------------
+      *
+           IF W-ARQUIVOS-ABERTOS-SIM
+               CLOSE CNT001 DEP001 SAQ001 RND001 REL-CONCILIACAO
+           END-IF
+      *
+           DISPLAY "CTCS0004 - Conciliacao concluida. Divergencias: "
+               W-QT-DIVERGENCIAS
+           .
+      *
+       050000-SAIR.
+           EXIT SECTION
+           .
