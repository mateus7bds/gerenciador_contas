@@ -0,0 +1,208 @@
+      *------------------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *------------------------------------------------------------------------
+       PROGRAM-ID. CTCS0005.
+      *------------------------------------------------------------------------
+      * PROGRAMADOR: Mateus Barbosa da Silva
+      * SIGLA......: CTC - Controle de Contas
+      * OBJETIVO...: Consultar, por CPF, todas as contas cadastradas em
+      * ARQ-CONTAS que pertencam a esse CPF - util tanto para reforcar
+      * a politica de unicidade de CPF quanto para atendimento ao
+      * cliente
+      * DATA DE CRIACAO: 19/06/2026
+      *------------------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *------------------------------------------------------------------------
+       CONFIGURATION SECTION.
+      *------------------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *------------------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *------------------------------------------------------------------------
+       FILE-CONTROL.
+      *------------------------------------------------------------------------
+      *
+       SELECT ARQ-CONTAS
+           ASSIGN TO CAMINHO-ARQ-CONTAS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS REGISTRO-GERAL-CONTAS
+           ALTERNATE RECORD KEY IS CPF WITH DUPLICATES
+           FILE STATUS IS STATUS-ARQ-CONTAS
+           .
+      *
+       SELECT ARQ-PARM
+           ASSIGN TO 'CTCS0005.PRM'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STATUS-ARQ-PARM
+           .
+      *------------------------------------------------------------------------
+       DATA DIVISION.
+      *------------------------------------------------------------------------
+       FILE SECTION.
+      *------------------------------------------------------------------------
+      *
+       FD  ARQ-CONTAS.
+      *
+       01  REGISTRO-GERAL-CONTAS.
+           03  ID-CONTA          PIC  9(008).
+           03  RESTANTE          PIC  X(080).
+      *
+       01  REGISTRO-CONTAS REDEFINES REGISTRO-GERAL-CONTAS.
+           03  AGENCIA           PIC  9(008).
+           03  CONTA             PIC  9(008).
+           03  DV-AGENCIA        PIC  X(001).
+           03  DV-CONTA          PIC  X(001).
+           03  NOME              PIC  X(040).
+           03  CPF               PIC  9(011).
+           03  DATA-NASCIMENTO   PIC  X(008).
+           03  SALDO             PIC  9(008)V99.
+           03  SITUACAO-CONTA    PIC  X(001).
+               88  CONTA-ATIVA               VALUE "A".
+               88  CONTA-ENCERRADA           VALUE "E".
+      *
+       FD  ARQ-PARM.
+      *
+       01  REG-ARQ-PARM              PIC  X(100).
+      *
+      *------------------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *------------------------------------------------------------------------
+       01  STATUS-ARQ-CONTAS         PIC  X(002) VALUE SPACES.
+       01  STATUS-ARQ-PARM           PIC  X(002) VALUE SPACES.
+      *
+       01  CAMINHO-ARQ-CONTAS        PIC  X(100) VALUE SPACES.
+      *
+       01  W-QT-CONTAS-ACHADAS       PIC  9(004) VALUE ZEROS.
+      *
+      * sinaliza que ARQ-CONTAS ja foi aberto com sucesso, para que
+      * 000000-SAIR-PGM nao tente fechar um arquivo que nunca chegou
+      * a ser aberto (ex.: erro na leitura da carta de controle)
+      *
+       01  W-ARQ-CONTAS-ABERTO       PIC  X(001) VALUE "N".
+           88  W-ARQ-CONTAS-ABERTO-SIM      VALUE "S".
+      *
+      *------------------------------------------------------------------------
+      * Nao ha como utilizar o LINKAGE SECTION no OpenCOBOL, entao
+      * defini uma variavel que funcionaria de forma semelhante ao
+      * COMMAREA
+      *
+      *------------------------------------------------------------------------
+      * LINKAGE SECTION.
+      *------------------------------------------------------------------------
+      *
+       01  COMMAREA.
+           03  CTCS0005-ENTD-PROGRAMA.
+               05  CTCS0005-CPF            PIC  9(011) VALUE
+                   18727199703.
+           03  CTCS0005-VRV-RTN.
+               05  CTCS0005-CD-RTN         PIC  9(002) VALUE ZEROS.
+               05  CTCS0005-TX-MSG-RTN     PIC  X(080) VALUE SPACES.
+      *
+      *------------------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *------------------------------------------------------------------------
+       000000-PRINCIPAL SECTION.
+      *------------------------------------------------------------------------
+      *
+           PERFORM 010000-TRATAR-BASE-DADOS
+           PERFORM 020000-CONSULTAR-CONTAS-POR-CPF
+           .
+      *
+       000000-SAIR-PGM.
+           DISPLAY 'CTCS0005-CD-RTN....: ' CTCS0005-CD-RTN
+           DISPLAY 'CTCS0005-TX-MSG-RTN: ' CTCS0005-TX-MSG-RTN
+      *
+           IF W-ARQ-CONTAS-ABERTO-SIM
+               CLOSE ARQ-CONTAS
+           END-IF
+      *
+           GOBACK
+           .
+      *------------------------------------------------------------------------
+       010000-TRATAR-BASE-DADOS SECTION.
+      *------------------------------------------------------------------------
+      * le a carta de controle com o caminho da base de dados
+      *
+           OPEN INPUT ARQ-PARM
+      *
+           IF STATUS-ARQ-PARM NOT EQUAL "00"
+               MOVE 01 TO CTCS0005-CD-RTN
+               STRING "CTCS0005 - Erro ao abrir a carta de controle "
+                      "CTCS0005.PRM." " - STATUS-CODE="
+                      STATUS-ARQ-PARM "." DELIMITED BY SIZE
+                      INTO CTCS0005-TX-MSG-RTN
+               PERFORM 000000-SAIR-PGM
+           END-IF
+      *
+           READ ARQ-PARM INTO CAMINHO-ARQ-CONTAS
+               AT END
+                   MOVE 02 TO CTCS0005-CD-RTN
+                   STRING "CTCS0005 - Carta de controle CTCS0005.PRM "
+                          "vazia." DELIMITED BY SIZE
+                          INTO CTCS0005-TX-MSG-RTN
+                   CLOSE ARQ-PARM
+                   PERFORM 000000-SAIR-PGM
+           END-READ
+      *
+           CLOSE ARQ-PARM
+      *
+           OPEN INPUT ARQ-CONTAS
+      *
+           IF STATUS-ARQ-CONTAS NOT EQUAL "00"
+               MOVE 03 TO CTCS0005-CD-RTN
+               STRING "CTCS0005 - Erro ao abrir a base de contas."
+                      " - STATUS-CODE=" STATUS-ARQ-CONTAS "."
+                      DELIMITED BY SIZE INTO CTCS0005-TX-MSG-RTN
+               PERFORM 000000-SAIR-PGM
+           END-IF
+      *
+           SET W-ARQ-CONTAS-ABERTO-SIM TO TRUE
+           .
+      *
+       010000-SAIR.
+           EXIT SECTION
+           .
+      *------------------------------------------------------------------------
+       020000-CONSULTAR-CONTAS-POR-CPF SECTION.
+      *------------------------------------------------------------------------
+      * posiciona no primeiro registro com o CPF informado e percorre
+      * todos os registros seguintes com o mesmo CPF, atraves do
+      * indice alternativo CPF WITH DUPLICATES
+      *
+           MOVE CTCS0005-CPF TO CPF
+      *
+           START ARQ-CONTAS
+               KEY IS EQUAL CPF
+               INVALID KEY
+                   MOVE 04 TO CTCS0005-CD-RTN
+                   STRING "CTCS0005 - Nenhuma conta encontrada para o "
+                          "CPF informado." DELIMITED BY SIZE
+                          INTO CTCS0005-TX-MSG-RTN
+                   PERFORM 000000-SAIR-PGM
+           END-START
+      *
+           PERFORM UNTIL CPF NOT EQUAL CTCS0005-CPF
+               READ ARQ-CONTAS NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+               END-READ
+      *
+               IF CPF EQUAL CTCS0005-CPF
+                   ADD 1 TO W-QT-CONTAS-ACHADAS
+                   DISPLAY "AGENCIA/CONTA: " AGENCIA "/" CONTA
+                       " - NOME: " NOME " - SITUACAO: " SITUACAO-CONTA
+               END-IF
+           END-PERFORM
+      *
+           MOVE ZEROS TO CTCS0005-CD-RTN
+           STRING "CTCS0005 - Consulta concluida. Contas "
+                  "encontradas: " W-QT-CONTAS-ACHADAS DELIMITED BY SIZE
+                  INTO CTCS0005-TX-MSG-RTN
+           PERFORM 000000-SAIR-PGM
+           .
+      *
+       020000-SAIR.
+           EXIT SECTION
+           .
