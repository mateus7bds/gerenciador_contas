@@ -0,0 +1,488 @@
+      *------------------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *------------------------------------------------------------------------
+       PROGRAM-ID. CTCS0003.
+      *------------------------------------------------------------------------
+      * PROGRAMADOR: Mateus Barbosa da Silva
+      * SIGLA......: CTC - Controle de Contas
+      * OBJETIVO...: Emitir o extrato de uma conta, listando em ordem
+      * cronologica os depositos (DEP001) e saques (SAQ001) lancados,
+      * com saldo corrente apos cada movimento e total final
+      * DATA DE CRIACAO: 05/06/2026
+      *------------------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *------------------------------------------------------------------------
+       CONFIGURATION SECTION.
+      *------------------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *------------------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *------------------------------------------------------------------------
+       FILE-CONTROL.
+      *------------------------------------------------------------------------
+      *
+       SELECT DEP001
+           ASSIGN TO CAMINHO-ARQ-DEP001
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS DEP001-ID-DEP
+           FILE STATUS  IS W-FILE-STATUS-DEP001
+           .
+      *
+       SELECT SAQ001
+           ASSIGN TO CAMINHO-ARQ-SAQ001
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS SAQ001-ID-SAQ
+           FILE STATUS  IS W-FILE-STATUS-SAQ001
+           .
+      *
+       SELECT RND001
+           ASSIGN TO CAMINHO-ARQ-RND001
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS RND001-ID-RND
+           FILE STATUS  IS W-FILE-STATUS-RND001
+           .
+      *
+       SELECT ARQ-PARM
+           ASSIGN TO 'CTCS0003.PRM'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS W-FILE-STATUS-ARQ-PARM
+           .
+      *
+       SELECT REL-EXTRATO
+           ASSIGN TO 'C:\Users\F7021226\Documents\extrato_contas.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS W-FILE-STATUS-REL-EXTRATO
+           .
+      *
+      *------------------------------------------------------------------------
+       DATA DIVISION.
+      *------------------------------------------------------------------------
+       FILE SECTION.
+      *------------------------------------------------------------------------
+       FD DEP001.
+      *------------------------------------------------------------------------
+      *
+       01  DEP001-REGISTRO.
+           03  DEP001-ID-DEP                   PIC  9(018).
+           03  DEP001-CT-CLI                   PIC  9(008).
+           03  DEP001-AG-CLI                   PIC  9(008).
+           03  DEP001-VL-DEP                   PIC  9(015)V99.
+           03  DEP001-TS-DEP                   PIC  X(016).
+      *
+      *------------------------------------------------------------------------
+       FD SAQ001.
+      *------------------------------------------------------------------------
+      *
+       01  SAQ001-REGISTRO.
+           03  SAQ001-ID-SAQ                    PIC  9(018).
+           03  SAQ001-CT-CLI                    PIC  9(008).
+           03  SAQ001-AG-CLI                    PIC  9(008).
+           03  SAQ001-VL-SAQ                    PIC  9(015)V99.
+           03  SAQ001-TS-SAQ                    PIC  X(016).
+      *
+      *------------------------------------------------------------------------
+       FD RND001.
+      *------------------------------------------------------------------------
+      *
+       01  RND001-REGISTRO.
+           03  RND001-ID-RND                    PIC  9(018).
+           03  RND001-CT-CLI                    PIC  9(008).
+           03  RND001-AG-CLI                    PIC  9(008).
+           03  RND001-VL-RND                    PIC  9(015)V99.
+           03  RND001-TS-RND                    PIC  X(016).
+      *
+      *------------------------------------------------------------------------
+       FD REL-EXTRATO.
+      *------------------------------------------------------------------------
+      *
+       01  REL-EXTRATO-LINHA                    PIC  X(132).
+      *
+      *------------------------------------------------------------------------
+       FD ARQ-PARM.
+      *
+       01  REG-ARQ-PARM                         PIC  X(100).
+      *
+      *------------------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *------------------------------------------------------------------------
+      *
+       77  W-FILE-STATUS-DEP001                PIC  X(002) VALUE ZEROS.
+       77  W-FILE-STATUS-SAQ001                PIC  X(002) VALUE ZEROS.
+       77  W-FILE-STATUS-RND001                PIC  X(002) VALUE ZEROS.
+       77  W-FILE-STATUS-REL-EXTRATO           PIC  X(002) VALUE ZEROS.
+       77  W-FILE-STATUS-ARQ-PARM              PIC  X(002) VALUE ZEROS.
+      *
+       77  CAMINHO-ARQ-DEP001                  PIC  X(100) VALUE SPACES.
+       77  CAMINHO-ARQ-SAQ001                  PIC  X(100) VALUE SPACES.
+       77  CAMINHO-ARQ-RND001                  PIC  X(100) VALUE SPACES.
+      *
+       77  W-MAX-ITENS                          PIC  9(004) VALUE 9999.
+       77  W-QT-ITENS                           PIC  9(004) VALUE ZEROS
+                                                 COMP-5.
+      *
+       01  TB-EXTRATO.
+           03  TB-EXTRATO-ITEM OCCURS 9999 TIMES.
+               05  TB-TIPO                     PIC  X(001).
+                   88  TB-EH-DEPOSITO                 VALUE "D".
+                   88  TB-EH-SAQUE                    VALUE "S".
+                   88  TB-EH-RENDIMENTO                VALUE "R".
+               05  TB-TS                       PIC  X(016).
+               05  TB-VALOR                    PIC  9(015)V99.
+      *
+       01  W-IX                                PIC  9(004) COMP-5
+                                                VALUE ZEROS.
+       01  W-IY                                PIC  9(004) COMP-5
+                                                VALUE ZEROS.
+      *
+       01  W-TB-AUX.
+           03  W-TB-TIPO-AUX                    PIC  X(001).
+           03  W-TB-TS-AUX                      PIC  X(016).
+           03  W-TB-VALOR-AUX                   PIC  9(015)V99.
+      *
+       01  W-FIM-ARQ                           PIC  X(001) VALUE "N".
+           88  W-FIM-DE-ARQ                            VALUE "S".
+      *
+      * sinaliza que as bases de dados ja foram abertas com sucesso,
+      * para que 000000-SAIR nao tente fechar arquivos que nunca
+      * chegaram a ser abertos (ex.: erro na leitura da carta de
+      * controle)
+      *
+       01  W-ARQUIVOS-ABERTOS                  PIC  X(001) VALUE "N".
+           88  W-ARQUIVOS-ABERTOS-SIM                  VALUE "S".
+      *
+       01  W-SDO-CORRENTE                      PIC  S9(015)V99
+                                                VALUE ZEROS.
+       01  W-VL-TOT-DEPOSITOS                  PIC  9(015)V99
+                                                VALUE ZEROS.
+       01  W-VL-TOT-SAQUES                     PIC  9(015)V99
+                                                VALUE ZEROS.
+       01  W-VL-TOT-RENDIMENTOS                PIC  9(015)V99
+                                                VALUE ZEROS.
+      *
+       01  W-LINHA-CAB1                        PIC  X(132) VALUE SPACES.
+       01  W-LINHA-CAB2                        PIC  X(132) VALUE SPACES.
+       01  W-LINHA-MOV.
+           03  FILLER                          PIC  X(002) VALUE SPACES.
+           03  WL-DATA                         PIC  X(010) VALUE SPACES.
+           03  FILLER                          PIC  X(002) VALUE SPACES.
+           03  WL-HORA                         PIC  X(008) VALUE SPACES.
+           03  FILLER                          PIC  X(002) VALUE SPACES.
+           03  WL-TIPO                         PIC  X(010) VALUE SPACES.
+           03  FILLER                          PIC  X(002) VALUE SPACES.
+           03  WL-VALOR                        PIC  --------.--9,99.
+           03  FILLER                          PIC  X(002) VALUE SPACES.
+           03  WL-SALDO                        PIC  --------.--9,99.
+       01  W-LINHA-TOTAL.
+           03  FILLER                          PIC  X(034) VALUE
+               "TOTAL DE DEPOSITOS..............: ".
+           03  WLT-DEPOSITOS                   PIC  --------.--9,99.
+       01  W-LINHA-TOTAL2.
+           03  FILLER                          PIC  X(034) VALUE
+               "TOTAL DE SAQUES.................: ".
+           03  WLT-SAQUES                      PIC  --------.--9,99.
+       01  W-LINHA-TOTAL3.
+           03  FILLER                          PIC  X(034) VALUE
+               "TOTAL DE RENDIMENTOS............: ".
+           03  WLT-RENDIMENTOS                 PIC  --------.--9,99.
+       01  W-LINHA-TOTAL4.
+           03  FILLER                          PIC  X(034) VALUE
+               "SALDO FINAL DO PERIODO..........: ".
+           03  WLT-SALDO-FINAL                 PIC  --------.--9,99.
+      *
+      *------------------------------------------------------------------------
+      * Nao ha como utilizar o LINKAGE SECTION no OpenCOBOL, entao
+      * defini uma variavel que funcionaria de forma semelhante ao
+      * COMMAREA
+      *
+      *------------------------------------------------------------------------
+      * LINKAGE SECTION.
+      *------------------------------------------------------------------------
+      *
+       01  COMMAREA.
+           03  CTCS0003-VRV-ENTD.
+               05  CTCS0003-AGENCIA            PIC 9(004) VALUE 1234.
+               05  CTCS0003-CONTA              PIC 9(008) VALUE
+                   12345678.
+               05  CTCS0003-DT-INICIO          PIC X(008) VALUE
+                   "00000000".
+               05  CTCS0003-DT-FIM             PIC X(008) VALUE
+                   "99999999".
+           03  CTCS0003-VRV-RTN.
+               05  CTCS0003-CD-RTN             PIC  9(004) VALUE ZEROS.
+               05  CTCS0003-TX-MSG-RTN         PIC  X(080) VALUE
+                   SPACES.
+      *
+      *------------------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *------------------------------------------------------------------------
+       000000-PRINCIPAL SECTION.
+      *------------------------------------------------------------------------
+      *
+           PERFORM 005000-OBTER-PARAMETROS
+           PERFORM 010000-ABRIR-ARQUIVOS
+           PERFORM 020000-CARREGAR-MOVIMENTOS
+           PERFORM 030000-ORDENAR-MOVIMENTOS
+           PERFORM 040000-EMITIR-EXTRATO
+           .
+      *
+       000000-SAIR.
+           DISPLAY 'CTCS0003-CD-RTN....: ' CTCS0003-CD-RTN
+           DISPLAY 'CTCS0003-TX-MSG-RTN: ' CTCS0003-TX-MSG-RTN
+      *
+           IF W-ARQUIVOS-ABERTOS-SIM
+               CLOSE DEP001 SAQ001 RND001 REL-EXTRATO
+           END-IF
+      *
+           GOBACK
+           .
+      *------------------------------------------------------------------------
+       005000-OBTER-PARAMETROS SECTION.
+      *------------------------------------------------------------------------
+      * le a carta de controle com os caminhos das bases de dados
+      *
+           OPEN INPUT ARQ-PARM
+      *
+           IF W-FILE-STATUS-ARQ-PARM NOT EQUAL "00"
+               DISPLAY "CTCS0003 - Erro ao abrir a carta de controle "
+                   "CTCS0003.PRM - FILE-STATUS=" W-FILE-STATUS-ARQ-PARM
+               PERFORM 000000-SAIR
+           END-IF
+      *
+           READ ARQ-PARM INTO CAMINHO-ARQ-DEP001
+               AT END
+                   DISPLAY "CTCS0003 - Carta de controle incompleta "
+                       "- caminho de DEP001 ausente."
+                   CLOSE ARQ-PARM
+                   PERFORM 000000-SAIR
+           END-READ
+      *
+           READ ARQ-PARM INTO CAMINHO-ARQ-SAQ001
+               AT END
+                   DISPLAY "CTCS0003 - Carta de controle incompleta "
+                       "- caminho de SAQ001 ausente."
+                   CLOSE ARQ-PARM
+                   PERFORM 000000-SAIR
+           END-READ
+      *
+           READ ARQ-PARM INTO CAMINHO-ARQ-RND001
+               AT END
+                   DISPLAY "CTCS0003 - Carta de controle incompleta "
+                       "- caminho de RND001 ausente."
+                   CLOSE ARQ-PARM
+                   PERFORM 000000-SAIR
+           END-READ
+      *
+           CLOSE ARQ-PARM
+           .
+      *
+       005000-SAIR.
+           EXIT SECTION
+           .
+      *------------------------------------------------------------------------
+       010000-ABRIR-ARQUIVOS SECTION.
+      *------------------------------------------------------------------------
+      *
+           OPEN INPUT DEP001
+           OPEN INPUT SAQ001
+           OPEN INPUT RND001
+           OPEN OUTPUT REL-EXTRATO
+      *
+           SET W-ARQUIVOS-ABERTOS-SIM TO TRUE
+           .
+      *
+       010000-SAIR.
+           EXIT SECTION
+           .
+      *------------------------------------------------------------------------
+       020000-CARREGAR-MOVIMENTOS SECTION.
+      *------------------------------------------------------------------------
+      * varre sequencialmente DEP001 e SAQ001, selecionando apenas os
+      * movimentos da agencia/conta informada e dentro da faixa de
+      * datas informada, carregando-os na tabela TB-EXTRATO
+      *
+           MOVE "N" TO W-FIM-ARQ
+           PERFORM UNTIL W-FIM-DE-ARQ
+               READ DEP001 NEXT
+                   AT END
+                       SET W-FIM-DE-ARQ TO TRUE
+                   NOT AT END
+                       IF DEP001-AG-CLI EQUAL CTCS0003-AGENCIA
+                          AND DEP001-CT-CLI EQUAL CTCS0003-CONTA
+                          AND DEP001-TS-DEP(1:8) >= CTCS0003-DT-INICIO
+                          AND DEP001-TS-DEP(1:8) <= CTCS0003-DT-FIM
+                           PERFORM 021000-INCLUIR-ITEM-TABELA
+                           MOVE "D"            TO TB-TIPO(W-QT-ITENS)
+                           MOVE DEP001-TS-DEP  TO TB-TS(W-QT-ITENS)
+                           MOVE DEP001-VL-DEP  TO TB-VALOR(W-QT-ITENS)
+                       END-IF
+               END-READ
+           END-PERFORM
+      *
+           MOVE "N" TO W-FIM-ARQ
+           PERFORM UNTIL W-FIM-DE-ARQ
+               READ SAQ001 NEXT
+                   AT END
+                       SET W-FIM-DE-ARQ TO TRUE
+                   NOT AT END
+                       IF SAQ001-AG-CLI EQUAL CTCS0003-AGENCIA
+                          AND SAQ001-CT-CLI EQUAL CTCS0003-CONTA
+                          AND SAQ001-TS-SAQ(1:8) >= CTCS0003-DT-INICIO
+                          AND SAQ001-TS-SAQ(1:8) <= CTCS0003-DT-FIM
+                           PERFORM 021000-INCLUIR-ITEM-TABELA
+                           MOVE "S"            TO TB-TIPO(W-QT-ITENS)
+                           MOVE SAQ001-TS-SAQ  TO TB-TS(W-QT-ITENS)
+                           MOVE SAQ001-VL-SAQ  TO TB-VALOR(W-QT-ITENS)
+                       END-IF
+               END-READ
+           END-PERFORM
+      *
+           MOVE "N" TO W-FIM-ARQ
+           PERFORM UNTIL W-FIM-DE-ARQ
+               READ RND001 NEXT
+                   AT END
+                       SET W-FIM-DE-ARQ TO TRUE
+                   NOT AT END
+                       IF RND001-AG-CLI EQUAL CTCS0003-AGENCIA
+                          AND RND001-CT-CLI EQUAL CTCS0003-CONTA
+                          AND RND001-TS-RND(1:8) >= CTCS0003-DT-INICIO
+                          AND RND001-TS-RND(1:8) <= CTCS0003-DT-FIM
+                           PERFORM 021000-INCLUIR-ITEM-TABELA
+                           MOVE "R"            TO TB-TIPO(W-QT-ITENS)
+                           MOVE RND001-TS-RND  TO TB-TS(W-QT-ITENS)
+                           MOVE RND001-VL-RND  TO TB-VALOR(W-QT-ITENS)
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
+      *
+       020000-SAIR.
+           EXIT SECTION
+           .
+      *------------------------------------------------------------------------
+       021000-INCLUIR-ITEM-TABELA SECTION.
+      *------------------------------------------------------------------------
+      * reserva a proxima posicao livre da tabela TB-EXTRATO, encerrando
+      * o programa se a capacidade da tabela for excedida
+      *
+           IF W-QT-ITENS >= W-MAX-ITENS
+               MOVE 3001 TO CTCS0003-CD-RTN
+               STRING "CTCS0003 - Quantidade de movimentos excede a "
+                      "capacidade do extrato." DELIMITED BY SIZE
+                      INTO CTCS0003-TX-MSG-RTN
+               PERFORM 000000-SAIR
+           END-IF
+      *
+           ADD 1 TO W-QT-ITENS
+           .
+      *
+       021000-SAIR.
+           EXIT SECTION
+           .
+      *------------------------------------------------------------------------
+       030000-ORDENAR-MOVIMENTOS SECTION.
+      *------------------------------------------------------------------------
+      * ordena os movimentos carregados por ordem cronologica (TB-TS),
+      * atraves de um metodo de ordenacao por bolha (bubble sort)
+      *
+           IF W-QT-ITENS > 1
+               PERFORM VARYING W-IX FROM 1 BY 1
+                   UNTIL W-IX > W-QT-ITENS - 1
+                   PERFORM VARYING W-IY FROM 1 BY 1
+                       UNTIL W-IY > W-QT-ITENS - W-IX
+                       IF TB-TS(W-IY) > TB-TS(W-IY + 1)
+                           MOVE TB-EXTRATO-ITEM(W-IY)   TO W-TB-AUX
+                           MOVE TB-EXTRATO-ITEM(W-IY + 1)
+                               TO TB-EXTRATO-ITEM(W-IY)
+                           MOVE W-TB-AUX
+                               TO TB-EXTRATO-ITEM(W-IY + 1)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF
+           .
+      *
+       030000-SAIR.
+           EXIT SECTION
+           .
+      *------------------------------------------------------------------------
+       040000-EMITIR-EXTRATO SECTION.
+      *------------------------------------------------------------------------
+      *
+           STRING "EXTRATO DA CONTA " CTCS0003-AGENCIA "/"
+                  CTCS0003-CONTA DELIMITED BY SIZE INTO W-LINHA-CAB1
+           WRITE REL-EXTRATO-LINHA FROM W-LINHA-CAB1
+      *
+           STRING "DATA       HORA     TIPO      "
+                  "VALOR             SALDO" DELIMITED BY SIZE
+                  INTO W-LINHA-CAB2
+           WRITE REL-EXTRATO-LINHA FROM W-LINHA-CAB2
+      *
+           MOVE ZEROS TO W-SDO-CORRENTE
+                         W-VL-TOT-DEPOSITOS
+                         W-VL-TOT-SAQUES
+                         W-VL-TOT-RENDIMENTOS
+      *
+           PERFORM VARYING W-IX FROM 1 BY 1 UNTIL W-IX > W-QT-ITENS
+               PERFORM 041000-FORMATAR-LINHA-MOV
+           END-PERFORM
+      *
+           MOVE W-VL-TOT-DEPOSITOS TO WLT-DEPOSITOS
+           WRITE REL-EXTRATO-LINHA FROM W-LINHA-TOTAL
+      *
+           MOVE W-VL-TOT-SAQUES TO WLT-SAQUES
+           WRITE REL-EXTRATO-LINHA FROM W-LINHA-TOTAL2
+      *
+           MOVE W-VL-TOT-RENDIMENTOS TO WLT-RENDIMENTOS
+           WRITE REL-EXTRATO-LINHA FROM W-LINHA-TOTAL3
+      *
+           MOVE W-SDO-CORRENTE TO WLT-SALDO-FINAL
+           WRITE REL-EXTRATO-LINHA FROM W-LINHA-TOTAL4
+      *
+           MOVE ZEROS TO CTCS0003-CD-RTN
+           MOVE "CTCS0003 - Extrato emitido com sucesso." TO
+               CTCS0003-TX-MSG-RTN
+           PERFORM 000000-SAIR
+           .
+      *
+       040000-SAIR.
+           EXIT SECTION
+           .
+      *------------------------------------------------------------------------
+       041000-FORMATAR-LINHA-MOV SECTION.
+      *------------------------------------------------------------------------
+      * calcula o saldo corrente apos o movimento e formata a linha
+      * correspondente do extrato
+      *
+           EVALUATE TRUE
+               WHEN TB-EH-DEPOSITO(W-IX)
+                   ADD TB-VALOR(W-IX) TO W-SDO-CORRENTE
+                   ADD TB-VALOR(W-IX) TO W-VL-TOT-DEPOSITOS
+                   MOVE "DEPOSITO"   TO WL-TIPO
+               WHEN TB-EH-RENDIMENTO(W-IX)
+                   ADD TB-VALOR(W-IX) TO W-SDO-CORRENTE
+                   ADD TB-VALOR(W-IX) TO W-VL-TOT-RENDIMENTOS
+                   MOVE "RENDIMENTO" TO WL-TIPO
+               WHEN OTHER
+                   SUBTRACT TB-VALOR(W-IX) FROM W-SDO-CORRENTE
+                   ADD TB-VALOR(W-IX) TO W-VL-TOT-SAQUES
+                   MOVE "SAQUE"      TO WL-TIPO
+           END-EVALUATE
+      *
+           STRING TB-TS(W-IX)(7:2) "/" TB-TS(W-IX)(5:2) "/"
+                  TB-TS(W-IX)(1:4) DELIMITED BY SIZE INTO WL-DATA
+           STRING TB-TS(W-IX)(9:2) ":" TB-TS(W-IX)(11:2) ":"
+                  TB-TS(W-IX)(13:2) DELIMITED BY SIZE INTO WL-HORA
+      *
+           MOVE TB-VALOR(W-IX)    TO WL-VALOR
+           MOVE W-SDO-CORRENTE    TO WL-SALDO
+      *
+           WRITE REL-EXTRATO-LINHA FROM W-LINHA-MOV
+           .
+      *
+       041000-SAIR.
+           EXIT SECTION
+           .
