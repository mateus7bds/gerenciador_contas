@@ -0,0 +1,300 @@
+      *------------------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *------------------------------------------------------------------------
+       PROGRAM-ID. CTCS0007.
+      *------------------------------------------------------------------------
+      * PROGRAMADOR: Mateus Barbosa da Silva
+      * SIGLA......: CTC - Controle de Contas
+      * OBJETIVO...: Despachador de transacoes em lote - le um arquivo
+      * de transacoes (uma por linha) e aciona CTCS0001 ou CTCS0002
+      * uma vez por registro, atraves dos pontos de entrada de lote de
+      * cada programa, para processar um dia inteiro de movimentacoes
+      * de teller em um unico job
+      * DATA DE CRIACAO: 08/08/2026
+      *------------------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *------------------------------------------------------------------------
+       CONFIGURATION SECTION.
+      *------------------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *------------------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *------------------------------------------------------------------------
+       FILE-CONTROL.
+      *------------------------------------------------------------------------
+      *
+       SELECT ARQ-TRANSACOES
+           ASSIGN TO CAMINHO-ARQ-TRANSACOES
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS W-FILE-STATUS-TRANSACOES
+           .
+      *
+       SELECT ARQ-PARM
+           ASSIGN TO 'CTCS0007.PRM'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS W-FILE-STATUS-ARQ-PARM
+           .
+      *------------------------------------------------------------------------
+       DATA DIVISION.
+      *------------------------------------------------------------------------
+       FILE SECTION.
+      *------------------------------------------------------------------------
+      *
+       FD  ARQ-TRANSACOES.
+      *------------------------------------------------------------------------
+      * cartao de transacao - o primeiro campo indica o programa alvo
+      * e a operacao a executar, os campos seguintes espelham os
+      * campos de entrada do COMMAREA do programa alvo; TRN-DADOS-CT02
+      * REDEFINES a mesma area usada por TRN-DADOS-CT01, pois cada
+      * cartao alimenta um unico programa por vez
+      *
+       01  REG-TRANSACAO.
+           03  TRN-PROGRAMA-ALVO           PIC  9(001).
+               88  TRN-ALVO-CTCS0001               VALUE 1.
+               88  TRN-ALVO-CTCS0002               VALUE 2.
+           03  TRN-OPERACAO                PIC  9(002).
+           03  TRN-DADOS-CT01.
+               05  TRN01-AGENCIA           PIC  9(004).
+               05  TRN01-DV-AGENCIA        PIC  X(001).
+               05  TRN01-CONTA             PIC  9(008).
+               05  TRN01-DV-CONTA          PIC  X(001).
+               05  TRN01-NOME              PIC  X(080).
+               05  TRN01-CPF               PIC  9(011).
+               05  TRN01-DATA-NASCIMENTO   PIC  X(008).
+           03  TRN-DADOS-CT02 REDEFINES TRN-DADOS-CT01.
+               05  TRN02-AG                PIC  9(004).
+               05  TRN02-CT                PIC  9(008).
+               05  TRN02-VL-DEP            PIC  9(015)V99.
+               05  TRN02-VL-SAQ            PIC  9(015)V99.
+               05  FILLER                  PIC  X(067).
+      *
+      *------------------------------------------------------------------------
+       FD  ARQ-PARM.
+      *
+       01  REG-ARQ-PARM                    PIC  X(100).
+      *
+      *------------------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *------------------------------------------------------------------------
+      *
+       77  W-FILE-STATUS-TRANSACOES        PIC  X(002) VALUE ZEROS.
+       77  W-FILE-STATUS-ARQ-PARM          PIC  X(002) VALUE ZEROS.
+      *
+       77  CAMINHO-ARQ-TRANSACOES          PIC  X(100) VALUE SPACES.
+      *
+       01  W-FIM-ARQ-TRANSACOES            PIC  X(001) VALUE "N".
+           88  W-FIM-DE-ARQ-TRANSACOES             VALUE "S".
+      *
+       77  W-QT-TRANSACOES                 PIC  9(006) VALUE ZEROS.
+       77  W-QT-TRANSACOES-ERRO            PIC  9(006) VALUE ZEROS.
+      *
+      * sinaliza que ARQ-TRANSACOES ja foi aberto com sucesso, para
+      * que 000000-SAIR-PGM nao tente fechar um arquivo que nunca
+      * chegou a ser aberto (ex.: erro na leitura da carta de
+      * controle)
+      *
+       01  W-ARQ-TRANSACOES-ABERTO         PIC  X(001) VALUE "N".
+           88  W-ARQ-TRANSACOES-ABERTO-SIM        VALUE "S".
+      *
+      * areas passadas por referencia para os pontos de entrada de
+      * lote de CTCS0001 e CTCS0002 - mesmo layout dos respectivos
+      * LK-COMMAREA
+      *
+       01  LK-COMMAREA-CTCS0001.
+           03  LK01-ENTD-PROGRAMA.
+               05  LK01-OPERACAO           PIC  9(002).
+               05  LK01-AGENCIA            PIC  9(004).
+               05  LK01-DV-AGENCIA         PIC  X(001).
+               05  LK01-CONTA              PIC  9(008).
+               05  LK01-DV-CONTA           PIC  X(001).
+               05  LK01-NOME               PIC  X(080).
+               05  LK01-CPF                PIC  9(011).
+               05  LK01-DATA-NASCIMENTO    PIC  X(008).
+           03  LK01-VRV-RTN.
+               05  LK01-CD-RTN             PIC  9(002).
+               05  LK01-TX-MSG-RTN         PIC  X(080).
+      *
+       01  LK-COMMAREA-CTCS0002.
+           03  LK02-VRV-ENTD.
+               05  LK02-OPERACAO           PIC 9(002).
+               05  LK02-AG                 PIC 9(004).
+               05  LK02-CT                 PIC 9(008).
+               05  LK02-VL-DEP             PIC 9(015)V99.
+               05  LK02-VL-SAQ             PIC 9(015)V99.
+           03  LK02-VRV-RTN.
+               05  LK02-CD-RTN             PIC  9(004).
+               05  LK02-TX-MSG-RTN         PIC  X(080).
+      *
+      *------------------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *------------------------------------------------------------------------
+       000000-PRINCIPAL SECTION.
+      *------------------------------------------------------------------------
+      *
+           PERFORM 010000-TRATAR-BASE-DADOS
+           PERFORM 020000-PROCESSAR-TRANSACOES
+           .
+      *
+       000000-SAIR-PGM.
+           DISPLAY "CTCS0007 - Transacoes processadas: " W-QT-TRANSACOES
+           DISPLAY "CTCS0007 - Transacoes com erro....: "
+               W-QT-TRANSACOES-ERRO
+      *
+           IF W-ARQ-TRANSACOES-ABERTO-SIM
+               CLOSE ARQ-TRANSACOES
+           END-IF
+      *
+      * CTCS0001-LOTE/CTCS0002-LOTE mantem suas bases de dados abertas
+      * entre chamadas para nao reabri-las a cada transacao - fecha-as
+      * aqui, uma unica vez ao final do job. Chamada segura mesmo que
+      * o programa nunca tenha sido acionado neste job, pois cada um
+      * so fecha se ja tiver aberto sua propria base
+      *
+           CALL "CTCS0001-LOTE-FIM"
+           CALL "CTCS0002-LOTE-FIM"
+      *
+           GOBACK
+           .
+      *------------------------------------------------------------------------
+       010000-TRATAR-BASE-DADOS SECTION.
+      *------------------------------------------------------------------------
+      * le a carta de controle com o caminho do arquivo de transacoes
+      *
+           OPEN INPUT ARQ-PARM
+      *
+           IF W-FILE-STATUS-ARQ-PARM NOT EQUAL "00"
+               DISPLAY "CTCS0007 - Erro ao abrir a carta de controle "
+                   "CTCS0007.PRM - STATUS-CODE=" W-FILE-STATUS-ARQ-PARM
+               PERFORM 000000-SAIR-PGM
+           END-IF
+      *
+           READ ARQ-PARM INTO CAMINHO-ARQ-TRANSACOES
+               AT END
+                   DISPLAY "CTCS0007 - Carta de controle incompleta "
+                       "- caminho do arquivo de transacoes ausente."
+                   CLOSE ARQ-PARM
+                   PERFORM 000000-SAIR-PGM
+           END-READ
+      *
+           CLOSE ARQ-PARM
+      *
+           OPEN INPUT ARQ-TRANSACOES
+      *
+           IF W-FILE-STATUS-TRANSACOES NOT EQUAL "00"
+               DISPLAY "CTCS0007 - Erro ao abrir o arquivo de "
+                   "transacoes - STATUS-CODE=" W-FILE-STATUS-TRANSACOES
+               PERFORM 000000-SAIR-PGM
+           END-IF
+      *
+           SET W-ARQ-TRANSACOES-ABERTO-SIM TO TRUE
+           .
+      *
+       010000-SAIR.
+           EXIT SECTION
+           .
+      *------------------------------------------------------------------------
+       020000-PROCESSAR-TRANSACOES SECTION.
+      *------------------------------------------------------------------------
+      * le cada cartao de transacao e despacha para o programa alvo
+      *
+           MOVE "N" TO W-FIM-ARQ-TRANSACOES
+           PERFORM UNTIL W-FIM-DE-ARQ-TRANSACOES
+               READ ARQ-TRANSACOES INTO REG-TRANSACAO
+                   AT END
+                       SET W-FIM-DE-ARQ-TRANSACOES TO TRUE
+                   NOT AT END
+                       ADD 1 TO W-QT-TRANSACOES
+                       PERFORM 021000-DESPACHAR-TRANSACAO
+               END-READ
+           END-PERFORM
+           .
+      *
+       020000-SAIR.
+           EXIT SECTION
+           .
+      *------------------------------------------------------------------------
+       021000-DESPACHAR-TRANSACAO SECTION.
+      *------------------------------------------------------------------------
+      *
+           EVALUATE TRUE
+               WHEN TRN-ALVO-CTCS0001
+                   PERFORM 022000-MONTAR-CT-CTCS0001
+                   CALL "CTCS0001-LOTE" USING LK-COMMAREA-CTCS0001
+                   PERFORM 024000-REGISTRAR-RETORNO-CT01
+               WHEN TRN-ALVO-CTCS0002
+                   PERFORM 023000-MONTAR-CT-CTCS0002
+                   CALL "CTCS0002-LOTE" USING LK-COMMAREA-CTCS0002
+                   PERFORM 025000-REGISTRAR-RETORNO-CT02
+               WHEN OTHER
+                   ADD 1 TO W-QT-TRANSACOES-ERRO
+                   DISPLAY "CTCS0007 - Transacao " W-QT-TRANSACOES
+                       " com programa alvo invalido: "
+                       TRN-PROGRAMA-ALVO
+           END-EVALUATE
+           .
+      *
+       021000-SAIR.
+           EXIT SECTION
+           .
+      *------------------------------------------------------------------------
+       022000-MONTAR-CT-CTCS0001 SECTION.
+      *------------------------------------------------------------------------
+      *
+           MOVE TRN-OPERACAO              TO LK01-OPERACAO
+           MOVE TRN01-AGENCIA             TO LK01-AGENCIA
+           MOVE TRN01-DV-AGENCIA          TO LK01-DV-AGENCIA
+           MOVE TRN01-CONTA               TO LK01-CONTA
+           MOVE TRN01-DV-CONTA            TO LK01-DV-CONTA
+           MOVE TRN01-NOME                TO LK01-NOME
+           MOVE TRN01-CPF                 TO LK01-CPF
+           MOVE TRN01-DATA-NASCIMENTO     TO LK01-DATA-NASCIMENTO
+           .
+      *
+       022000-SAIR.
+           EXIT SECTION
+           .
+      *------------------------------------------------------------------------
+       023000-MONTAR-CT-CTCS0002 SECTION.
+      *------------------------------------------------------------------------
+      *
+           MOVE TRN-OPERACAO              TO LK02-OPERACAO
+           MOVE TRN02-AG                   TO LK02-AG
+           MOVE TRN02-CT                   TO LK02-CT
+           MOVE TRN02-VL-DEP               TO LK02-VL-DEP
+           MOVE TRN02-VL-SAQ               TO LK02-VL-SAQ
+           .
+      *
+       023000-SAIR.
+           EXIT SECTION
+           .
+      *------------------------------------------------------------------------
+       024000-REGISTRAR-RETORNO-CT01 SECTION.
+      *------------------------------------------------------------------------
+      *
+           DISPLAY "CTCS0007 - CTCS0001 - transacao " W-QT-TRANSACOES
+               " - CD-RTN=" LK01-CD-RTN " - " LK01-TX-MSG-RTN
+      *
+           IF LK01-CD-RTN NOT EQUAL ZEROS
+               ADD 1 TO W-QT-TRANSACOES-ERRO
+           END-IF
+           .
+      *
+       024000-SAIR.
+           EXIT SECTION
+           .
+      *------------------------------------------------------------------------
+       025000-REGISTRAR-RETORNO-CT02 SECTION.
+      *------------------------------------------------------------------------
+      *
+           DISPLAY "CTCS0007 - CTCS0002 - transacao " W-QT-TRANSACOES
+               " - CD-RTN=" LK02-CD-RTN " - " LK02-TX-MSG-RTN
+      *
+           IF LK02-CD-RTN NOT EQUAL ZEROS
+               ADD 1 TO W-QT-TRANSACOES-ERRO
+           END-IF
+           .
+      *
+       025000-SAIR.
+           EXIT SECTION
+           .
