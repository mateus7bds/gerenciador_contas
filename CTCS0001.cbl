@@ -26,8 +26,19 @@
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS REGISTRO-GERAL-CONTAS
+           ALTERNATE RECORD KEY IS CPF WITH DUPLICATES
            FILE STATUS IS STATUS-ARQ-CONTAS
            .
+      *
+      * carta de controle (estilo SYSIN) com o caminho da base de dados,
+      * lida em tempo de execucao para que o local do arquivo nao fique
+      * fixo no fonte compilado
+      *
+       SELECT ARQ-PARM
+           ASSIGN TO 'CTCS0001.PRM'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STATUS-ARQ-PARM
+           .
       *------------------------------------------------------------------------
        DATA DIVISION.
       *------------------------------------------------------------------------
@@ -38,7 +49,7 @@
       *
        01  REGISTRO-GERAL-CONTAS.
            03  ID-CONTA          PIC  9(008).
-           03  RESTANTE          PIC  X(071).
+           03  RESTANTE          PIC  X(080).
       *
        01  REGISTRO-CONTAS REDEFINES REGISTRO-GERAL-CONTAS.
            03  AGENCIA           PIC  9(008).
@@ -49,11 +60,41 @@
            03  CPF               PIC  9(011).
            03  DATA-NASCIMENTO   PIC  X(008).
            03  SALDO             PIC  9(008)V99.
+           03  SITUACAO-CONTA    PIC  X(001).
+               88  CONTA-ATIVA               VALUE "A".
+               88  CONTA-ENCERRADA           VALUE "E".
+      *
+       FD  ARQ-PARM.
+      *
+       01  REG-ARQ-PARM              PIC  X(100).
       *
       *------------------------------------------------------------------------
        WORKING-STORAGE SECTION.
       *------------------------------------------------------------------------
        01  STATUS-ARQ-CONTAS         PIC  X(002) VALUE SPACES.
+       01  STATUS-ARQ-PARM           PIC  X(002) VALUE SPACES.
+      *
+      * declaradas em WORKING-STORAGE, e nao em LOCAL-STORAGE, porque
+      * precisam sobreviver entre as chamadas repetidas que o
+      * despachador de lote CTCS0007 faz a "CTCS0001-LOTE" sem CANCEL
+      * entre elas - o GnuCOBOL reinicializa LOCAL-STORAGE a cada
+      * ativacao de CALL/ENTRY, o que apagaria o estado a cada
+      * transacao
+      *
+      * sinaliza que a execucao corrente veio da entrada de lote
+      * (060000-ENTRADA-LOTE), acionada pelo despachador de transacoes
+      * CTCS0007 - controla se 000000-SAIR-PGM deve devolver o
+      * COMMAREA para o LK-COMMAREA do chamador
+      *
+       01  W-MODO-LOTE                     PIC  X(001) VALUE "N".
+           88  W-MODO-LOTE-SIM                    VALUE "S".
+      *
+      * sinaliza que ARQ-CONTAS ja foi aberto com sucesso, para que
+      * 000000-SAIR-PGM nao tente fechar um arquivo que nunca chegou
+      * a ser aberto (ex.: erro na leitura da carta de controle)
+      *
+       01  W-ARQ-CONTAS-ABERTO             PIC  X(001) VALUE "N".
+           88  W-ARQ-CONTAS-ABERTO-SIM            VALUE "S".
       *------------------------------------------------------------------------
        LOCAL-STORAGE SECTION.
       *------------------------------------------------------------------------
@@ -173,6 +214,27 @@
       *
       * PROCEDURE DIVISION USING COMMAREA.
       *
+      *------------------------------------------------------------------------
+       LINKAGE SECTION.
+      *------------------------------------------------------------------------
+      * area recebida do despachador de lote CTCS0007 atraves de
+      * 060000-ENTRADA-LOTE - mesmo layout do COMMAREA, sem os valores
+      * fixos de teste que so fazem sentido na execucao autonoma
+      *
+       01  LK-COMMAREA.
+           03  LK-S0001-ENTD-PROGRAMA.
+               05  LK-S0001-OPERACAO           PIC  9(002).
+               05  LK-S0001-AGENCIA            PIC  9(004).
+               05  LK-S0001-DV-AGENCIA         PIC  X(001).
+               05  LK-S0001-CONTA              PIC  9(008).
+               05  LK-S0001-DV-CONTA           PIC  X(001).
+               05  LK-S0001-NOME               PIC  X(080).
+               05  LK-S0001-CPF                PIC  9(011).
+               05  LK-S0001-DATA-NASCIMENTO    PIC  X(008).
+           03  LK-S0001-VRV-RTN.
+               05  LK-S0001-CD-RTN             PIC  9(002).
+               05  LK-S0001-TX-MSG-RTN         PIC  X(080).
+      *
       *------------------------------------------------------------------------
        PROCEDURE DIVISION.
       *------------------------------------------------------------------------
@@ -189,17 +251,35 @@
                WHEN 2
                    PERFORM 040000-ATUALIZAR-CONTA
                WHEN 3
-      *             PERFORM 040000-EXCLUIR-CC
-                    DISPLAY 'EXCLUIR CONTA CORRENTE'
+                   PERFORM 050000-EXCLUIR-CONTA
                WHEN OTHER
-                   DISPLAY 'OPCAO INVALIDA'
+                   MOVE 99 TO S0001-CD-RTN
+                   MOVE 'CTCS0001 - Operacao invalida.' TO
+                       S0001-TX-MSG-RTN
            END-EVALUATE
            .
       *
        000000-SAIR-PGM.
            DISPLAY 'S0001-CD-RTN....: ' S0001-CD-RTN
            DISPLAY 'S0001-TX-MSG-RTN: ' S0001-TX-MSG-RTN
-           CLOSE ARQ-CONTAS
+      *
+      * na execucao acionada pelo despachador de lote, ARQ-CONTAS
+      * permanece aberto entre transacoes - soh eh fechado quando o
+      * proprio despachador aciona 070000-FINALIZAR-LOTE ao final do
+      * job
+      *
+           IF W-ARQ-CONTAS-ABERTO-SIM AND NOT W-MODO-LOTE-SIM
+               CLOSE ARQ-CONTAS
+               MOVE "N" TO W-ARQ-CONTAS-ABERTO
+           END-IF
+      *
+      * na execucao acionada pelo despachador de lote, devolve o
+      * resultado da operacao atraves do LK-COMMAREA recebido
+      *
+           IF W-MODO-LOTE-SIM
+               MOVE COMMAREA TO LK-COMMAREA
+           END-IF
+      *
            GOBACK
            .
       *------------------------------------------------------------------------
@@ -220,24 +300,51 @@
       *------------------------------------------------------------------------
        020000-TRATAR-BASE-DADOS SECTION.
       *------------------------------------------------------------------------
-      * Determinando o caminho do arquivo
+      * Determinando o caminho do arquivo atraves da carta de controle
+      * ARQ-PARM, evitando que o caminho fique fixo no fonte compilado
+      *
+      * quando acionado repetidamente pelo despachador de lote
+      * CTCS0007 (060000-ENTRADA-LOTE), ARQ-CONTAS ja estara aberto a
+      * partir da primeira chamada - nao ha necessidade de reler a
+      * carta de controle nem reabrir o arquivo a cada transacao
+      *
+           IF NOT W-ARQ-CONTAS-ABERTO-SIM
+               OPEN INPUT ARQ-PARM
+      *
+               IF STATUS-ARQ-PARM NOT EQUAL "00"
+                   MOVE 20 TO S0001-CD-RTN
+                   STRING "CTCS0001 - Erro ao abrir a carta de "
+                          "controle CTCS0001.PRM." " - STATUS-CODE="
+                          STATUS-ARQ-PARM "." DELIMITED BY SIZE
+                          INTO S0001-TX-MSG-RTN
+                   PERFORM 000000-SAIR-PGM
+               END-IF
+      *
+               READ ARQ-PARM INTO CAMINHO-ARQ-CONTAS
+                   AT END
+                       MOVE 21 TO S0001-CD-RTN
+                       STRING "CTCS0001 - Carta de controle "
+                              "CTCS0001.PRM vazia." DELIMITED BY SIZE
+                              INTO S0001-TX-MSG-RTN
+                       CLOSE ARQ-PARM
+                       PERFORM 000000-SAIR-PGM
+               END-READ
       *
-           STRING 'C:\Users\F7021226\'          DELIMITED BY SIZE
-                  'Documents\projetos_pessoais' DELIMITED BY SIZE
-                  '\cobol\gerenciador_contas\'  DELIMITED BY SIZE
-                  'arq_contas.idx'              DELIMITED BY SIZE
-           INTO CAMINHO-ARQ-CONTAS
+               CLOSE ARQ-PARM
       *
       * Tenta abrir o arquivo apenas para consulta e verificar se existe
-           OPEN I-O ARQ-CONTAS
+               OPEN I-O ARQ-CONTAS
       * Verifica se o arquivo năo existe (35)
-           IF STATUS-ARQ-CONTAS EQUAL "35"
-               CLOSE ARQ-CONTAS
+               IF STATUS-ARQ-CONTAS EQUAL "35"
+                   CLOSE ARQ-CONTAS
       * cria arquivo, se nao existir
-               OPEN OUTPUT ARQ-CONTAS
-               CLOSE ARQ-CONTAS
+                   OPEN OUTPUT ARQ-CONTAS
+                   CLOSE ARQ-CONTAS
       * abre o arquivo ja criado
-               OPEN I-O ARQ-CONTAS
+                   OPEN I-O ARQ-CONTAS
+               END-IF
+      *
+               SET W-ARQ-CONTAS-ABERTO-SIM TO TRUE
            END-IF
            .
       *
@@ -284,6 +391,7 @@
            PERFORM 0X3200-TRATAR-NOME
            MOVE S0001-CPF TO CPF-ENTD
            PERFORM 0X3300-VALIDAR-CPF
+           PERFORM 0X3500-VALIDAR-CPF-DUPLICADO
            DISPLAY 'TODOS OS DADOS VALIDADOS ATE AGORA'
            PERFORM 0X3400-VALIDAR-DATA
       * ATENCAO: validacao da data
@@ -331,8 +439,9 @@
       *
            IF S0001-DV-AGENCIA NOT EQUAL DV-CALCULADO
                MOVE 02 TO S0001-CD-RTN
-               MOVE "CTCS0001 - Dígito verificador da agęncia inválida."
-                   TO S0001-TX-MSG-RTN
+               STRING "CTCS0001 - Dígito verificador da agęncia "
+                      "inválida." DELIMITED BY SIZE
+                      INTO S0001-TX-MSG-RTN
                PERFORM 000000-SAIR-PGM
            END-IF
            .
@@ -661,6 +770,28 @@
        0X3411-SAIR.
            EXIT SECTION
            .
+      *------------------------------------------------------------------------
+       0X3500-VALIDAR-CPF-DUPLICADO SECTION.
+      *------------------------------------------------------------------------
+      * verifica, pelo indice alternativo por CPF, se o CPF informado
+      * ja pertence a alguma outra conta cadastrada
+      *
+           MOVE S0001-CPF TO CPF
+      *
+           READ ARQ-CONTAS
+               KEY IS CPF
+               NOT INVALID KEY
+                   MOVE 12 TO S0001-CD-RTN
+                   STRING "CTCS0001 - CPF ja cadastrado para a conta "
+                          AGENCIA "/" CONTA "." DELIMITED BY SIZE
+                          INTO S0001-TX-MSG-RTN
+                   PERFORM 000000-SAIR-PGM
+           END-READ
+           .
+      *
+       0X3500-SAIR.
+           EXIT SECTION
+           .
       *------------------------------------------------------------------------
        032000-INCLUIR-CONTA SECTION.
       *------------------------------------------------------------------------
@@ -693,6 +824,7 @@
            MOVE S0001-CPF             TO CPF
            MOVE S0001-DATA-NASCIMENTO TO DATA-NASCIMENTO
            MOVE ZEROS                 TO SALDO
+           SET CONTA-ATIVA             TO TRUE
       * salvando os dados da conta
            WRITE REGISTRO-GERAL-CONTAS
                INVALID KEY
@@ -774,3 +906,110 @@
        041000-SAIR.
            EXIT SECTION
            .
+      *------------------------------------------------------------------------
+       050000-EXCLUIR-CONTA SECTION.
+      *------------------------------------------------------------------------
+           DISPLAY 'EXCLUIR CONTA CORRENTE'
+      *
+      * define a chave de busca da conta na base dados
+      *
+           MOVE S0001-AGENCIA TO AGENCIA
+           MOVE S0001-CONTA   TO CONTA
+      *
+      * procura a conta no arquivo
+      *
+           READ ARQ-CONTAS
+               KEY IS ID-CONTA
+           END-READ
+      *
+           IF STATUS-ARQ-CONTAS NOT EQUAL "00"
+               MOVE 11 TO S0001-CD-RTN
+               MOVE "CTCS0001 - Conta nao existente."
+                  TO S0001-TX-MSG-RTN
+               PERFORM 000000-SAIR-PGM
+           END-IF
+      *
+      * nao permite encerrar conta ja encerrada
+      *
+           IF CONTA-ENCERRADA
+               MOVE 13 TO S0001-CD-RTN
+               MOVE "CTCS0001 - Conta ja encontra-se encerrada."
+                  TO S0001-TX-MSG-RTN
+               PERFORM 000000-SAIR-PGM
+           END-IF
+      *
+      * nao permite encerrar conta com saldo diferente de zero, para
+      * nao perder o rastro do dinheiro
+      *
+           IF SALDO NOT EQUAL ZEROS
+               MOVE 14 TO S0001-CD-RTN
+               STRING "CTCS0001 - Conta possui saldo e nao pode ser "
+                      "encerrada." DELIMITED BY SIZE
+                      INTO S0001-TX-MSG-RTN
+               PERFORM 000000-SAIR-PGM
+           END-IF
+      *
+      * apenas sinaliza a conta como encerrada, sem excluir fisicamente
+      * o registro, pois o historico de depositos em DEP001 e as
+      * auditorias continuam precisando dele
+      *
+           SET CONTA-ENCERRADA TO TRUE
+      *
+           REWRITE REGISTRO-GERAL-CONTAS
+               INVALID KEY
+                   MOVE 15 TO S0001-CD-RTN
+                   STRING "CTCS0001 - Erro ao encerrar a conta. "
+                          " - STATUS CODE=" STATUS-ARQ-CONTAS "."
+                          DELIMITED BY SIZE INTO S0001-TX-MSG-RTN
+                   PERFORM 000000-SAIR-PGM
+               NOT INVALID KEY
+                   MOVE 0 TO S0001-CD-RTN
+                   MOVE "CTCS0001 - Conta encerrada com sucesso." TO
+                      S0001-TX-MSG-RTN
+           END-REWRITE
+           .
+      *
+       050000-SAIR.
+           EXIT SECTION
+           .
+      *------------------------------------------------------------------------
+       060000-ENTRADA-LOTE SECTION.
+      *------------------------------------------------------------------------
+      * ponto de entrada alternativo, acionado pelo despachador de
+      * transacoes em lote CTCS0007, que chama esta rotina uma vez por
+      * transacao de inclusao/atualizacao/exclusao de conta em vez de
+      * depender do COMMAREA com valores fixos usado na execucao
+      * autonoma deste programa
+      *
+       ENTRY "CTCS0001-LOTE" USING LK-COMMAREA
+      *
+           SET W-MODO-LOTE-SIM TO TRUE
+           MOVE LK-COMMAREA TO COMMAREA
+      *
+           PERFORM 000000-PRINCIPAL
+           .
+      *
+       060000-SAIR.
+           EXIT SECTION
+           .
+      *------------------------------------------------------------------------
+       070000-FINALIZAR-LOTE SECTION.
+      *------------------------------------------------------------------------
+      * ponto de entrada acionado pelo despachador de transacoes em
+      * lote CTCS0007 uma unica vez, apos processar todo o arquivo de
+      * transacoes, para fechar ARQ-CONTAS - que 060000-ENTRADA-LOTE
+      * mantem aberto entre chamadas para nao reabri-lo a cada cartao
+      *
+       ENTRY "CTCS0001-LOTE-FIM"
+      *
+           IF W-ARQ-CONTAS-ABERTO-SIM
+               CLOSE ARQ-CONTAS
+               MOVE "N" TO W-ARQ-CONTAS-ABERTO
+           END-IF
+      *
+           GOBACK
+           .
+      *
+       070000-SAIR.
+           EXIT SECTION
+           .
